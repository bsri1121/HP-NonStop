@@ -1,18 +1,298 @@
-identification division.
-program-id. Agecheck.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Agecheck.
 
-Data Division.
-   Working-Storage Section.
-   01 Age PIC 9(3).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ApplicantFile ASSIGN TO "Data/Agecheck/APPLICANT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AcceptedFile ASSIGN TO "Data/Agecheck/ACCEPTED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RejectedFile ASSIGN TO "Data/Agecheck/REJECTED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AgeBandFile ASSIGN TO "Data/Agecheck/AGEBANDS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CentralParmFile ASSIGN TO
+               "Data/Shared/PARAMETERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
-Procedure Division.
-Display " Enter your Age: "
-Accept Age.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ApplicantFile.
+       01  ApplicantRecord.
+           05 ApplicantName PIC X(20).
+           05 ApplicantDob  PIC 9(8).
 
-   If Age > 18
-        Display "Your are an Adult and can vote."
-   Else 
-        Display "Your are a Minor and cannot vote."
-   End-If.
+       FD  AcceptedFile.
+       01  AcceptedRecord.
+           05 AcceptedName PIC X(20).
+           05 AcceptedAge  PIC 9(3).
+           COPY RUNSTAMP.
 
-   Stop Run.
+       FD  RejectedFile.
+       01  RejectedRecord.
+           05 RejectedName PIC X(20).
+           05 RejectedAge  PIC 9(3).
+           COPY RUNSTAMP.
+
+       FD  AgeBandFile.
+       01  AgeBandRecord.
+           05 BandLabel PIC X(12).
+           05 BandCount PIC ZZZZ9.
+           COPY RUNSTAMP.
+
+       FD  CentralParmFile.
+           COPY PARMREC.
+
+       WORKING-STORAGE SECTION.
+           COPY AUDITREC.
+           COPY NUMENTRY.
+           COPY OPERATOR.
+       01 Age PIC 9(3).
+       01 Name PIC X(20).
+       01 Dob  PIC 9(8).
+
+       01 WS-Dob-Parts REDEFINES Dob.
+           05 DobYear  PIC 9(4).
+           05 DobMonth PIC 9(2).
+           05 DobDay   PIC 9(2).
+
+       01 WS-Today          PIC 9(8).
+       01 WS-Today-Parts REDEFINES WS-Today.
+           05 TodayYear  PIC 9(4).
+           05 TodayMonth PIC 9(2).
+           05 TodayDay   PIC 9(2).
+
+       01 RunMode PIC X.
+           88 BatchMode VALUE "B".
+
+       01 WS-Eof-Flag PIC X VALUE "N".
+           88 EndOfApplicantFile VALUE "Y".
+
+       01 WS-Parm-Eof-Flag PIC X VALUE "N".
+           88 EndOfCentralParmFile VALUE "Y".
+
+      *> Voting-age cutoff, read from the central parameter file at
+      *> start of run so a change in the law is a data update there
+      *> instead of a recompile here.  Defaults to today's value in
+      *> case the row is ever missing.
+       01 AdultAge PIC 9(3) VALUE 18.
+
+      *> Edited view of AdultAge used to build the first two age-band
+      *> labels below, so a change to the central parameter is
+      *> reflected in the persisted labels instead of a stale literal.
+       01 WS-AdultAgeDisplay PIC ZZ9.
+
+      *> Demographic age-band counters for the registration summary.
+       01 Under18Count  PIC 9(5) VALUE 0.
+       01 Band18To25Count PIC 9(5) VALUE 0.
+       01 Band26To40Count PIC 9(5) VALUE 0.
+       01 Band41To65Count PIC 9(5) VALUE 0.
+       01 Over66Count   PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MainLine.
+           MOVE "N" TO OperatorSignOnValid
+           PERFORM SignOnOperator UNTIL OperatorSignOnOk.
+
+           PERFORM LoadCentralParms.
+
+           DISPLAY "Run mode - (I)nteractive or (B)atch: ".
+           ACCEPT RunMode.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Today.
+
+           IF BatchMode
+               PERFORM ProcessBatch
+           ELSE
+               PERFORM ProcessInteractive
+           END-IF.
+
+           PERFORM WriteAuditLog.
+
+           MOVE 0 TO RETURN-CODE.
+
+           GOBACK.
+
+       ProcessInteractive.
+           MOVE SPACES TO Name.
+
+           MOVE "N" TO NumEntryValid
+           PERFORM AcceptDob UNTIL NumEntryIsValid.
+
+           PERFORM CalcAge.
+
+           IF Age >= AdultAge
+               DISPLAY "Your are an Adult and can vote."
+           ELSE
+               DISPLAY "Your are a Minor and cannot vote."
+           END-IF.
+
+      *> Re-prompts until the operator keys a valid date of birth.
+       AcceptDob.
+           DISPLAY " Enter your Date of Birth (YYYYMMDD): "
+           MOVE SPACES TO NumEntryRaw
+           ACCEPT NumEntryRaw
+           CALL "NumValidate" USING NumEntryRaw, NumEntryValid
+           IF NumEntryIsValid
+               COMPUTE Dob =
+                   FUNCTION NUMVAL(FUNCTION TRIM(NumEntryRaw))
+           ELSE
+               DISPLAY "Invalid entry - numeric value required."
+           END-IF.
+
+       ProcessBatch.
+           OPEN INPUT ApplicantFile
+           OPEN OUTPUT AcceptedFile
+           OPEN OUTPUT RejectedFile
+
+           PERFORM ReadApplicantRecord.
+           PERFORM UNTIL EndOfApplicantFile
+               MOVE ApplicantName TO Name
+               MOVE ApplicantDob  TO Dob
+               PERFORM CalcAge
+               PERFORM ClassifyAgeBand
+               IF Age >= AdultAge
+                   MOVE Name TO AcceptedName
+                   MOVE Age  TO AcceptedAge
+                   MOVE FUNCTION CURRENT-DATE(1:8) TO RunStampDate OF
+                       AcceptedRecord
+                   MOVE FUNCTION CURRENT-DATE(9:6) TO RunStampTime OF
+                       AcceptedRecord
+                   WRITE AcceptedRecord
+               ELSE
+                   MOVE Name TO RejectedName
+                   MOVE Age  TO RejectedAge
+                   MOVE FUNCTION CURRENT-DATE(1:8) TO RunStampDate OF
+                       RejectedRecord
+                   MOVE FUNCTION CURRENT-DATE(9:6) TO RunStampTime OF
+                       RejectedRecord
+                   WRITE RejectedRecord
+               END-IF
+               PERFORM ReadApplicantRecord
+           END-PERFORM.
+
+           CLOSE ApplicantFile
+           CLOSE AcceptedFile
+           CLOSE RejectedFile.
+
+           PERFORM WriteAgeBandSummary.
+
+       ReadApplicantRecord.
+           READ ApplicantFile
+               AT END SET EndOfApplicantFile TO TRUE
+           END-READ.
+
+      *> Age as of today, based on date of birth.  A birthday that
+      *> has not yet happened this year holds the age back by one.
+       CalcAge.
+           COMPUTE Age = TodayYear - DobYear.
+           IF TodayMonth < DobMonth
+               SUBTRACT 1 FROM Age
+           ELSE
+               IF TodayMonth = DobMonth AND TodayDay < DobDay
+                   SUBTRACT 1 FROM Age
+               END-IF
+           END-IF.
+
+       ClassifyAgeBand.
+           EVALUATE TRUE
+               WHEN Age < AdultAge
+                   ADD 1 TO Under18Count
+               WHEN Age <= 25
+                   ADD 1 TO Band18To25Count
+               WHEN Age <= 40
+                   ADD 1 TO Band26To40Count
+               WHEN Age <= 65
+                   ADD 1 TO Band41To65Count
+               WHEN OTHER
+                   ADD 1 TO Over66Count
+           END-EVALUATE.
+
+       WriteAgeBandSummary.
+           OPEN OUTPUT AgeBandFile
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RunStampDate OF
+               AgeBandRecord
+           MOVE FUNCTION CURRENT-DATE(9:6) TO RunStampTime OF
+               AgeBandRecord
+
+           MOVE AdultAge TO WS-AdultAgeDisplay
+           MOVE SPACES TO BandLabel
+           STRING "Under " FUNCTION TRIM(WS-AdultAgeDisplay)
+               DELIMITED BY SIZE INTO BandLabel
+           MOVE Under18Count  TO BandCount
+           WRITE AgeBandRecord
+
+           MOVE SPACES TO BandLabel
+           STRING FUNCTION TRIM(WS-AdultAgeDisplay) "-25"
+               DELIMITED BY SIZE INTO BandLabel
+           MOVE Band18To25Count TO BandCount
+           WRITE AgeBandRecord
+
+           MOVE "26-40"       TO BandLabel
+           MOVE Band26To40Count TO BandCount
+           WRITE AgeBandRecord
+
+           MOVE "41-65"       TO BandLabel
+           MOVE Band41To65Count TO BandCount
+           WRITE AgeBandRecord
+
+           MOVE "66 and over" TO BandLabel
+           MOVE Over66Count   TO BandCount
+           WRITE AgeBandRecord
+
+           CLOSE AgeBandFile
+
+           DISPLAY "Under 18    : " Under18Count
+           DISPLAY "18-25       : " Band18To25Count
+           DISPLAY "26-40       : " Band26To40Count
+           DISPLAY "41-65       : " Band41To65Count
+           DISPLAY "66 and over : " Over66Count.
+
+      *> Reads the central parameter file once at start of run,
+      *> picking out the rows this program cares about by name and
+      *> leaving every other threshold at its compiled-in default.
+       LoadCentralParms.
+           OPEN INPUT CentralParmFile
+           PERFORM ReadCentralParmRecord
+           PERFORM UNTIL EndOfCentralParmFile
+               EVALUATE CentralParmName
+                   WHEN "ADULT-AGE"
+                       MOVE CentralParmValue TO AdultAge
+               END-EVALUATE
+               PERFORM ReadCentralParmRecord
+           END-PERFORM
+           CLOSE CentralParmFile.
+
+       ReadCentralParmRecord.
+           READ CentralParmFile
+               AT END SET EndOfCentralParmFile TO TRUE
+           END-READ.
+
+      *> Re-prompts until the operator signs on with a recognized ID
+      *> and password, before any processing begins.
+       SignOnOperator.
+           DISPLAY "Operator ID: "
+           ACCEPT OperatorId
+           DISPLAY "Password: "
+           ACCEPT OperatorPassword
+           CALL "OperatorSignOn" USING OperatorId, OperatorPassword,
+               OperatorSignOnValid
+           IF NOT OperatorSignOnOk
+               DISPLAY "Sign-on rejected - try again."
+           END-IF.
+
+      *> Appends a run-level entry to the central audit trail with
+      *> the last applicant this run worked with.
+       WriteAuditLog.
+           MOVE "Agecheck" TO AuditProgramId
+           MOVE SPACES TO AuditKeyInputs
+           STRING "Name=" Name " Dob=" Dob
+               DELIMITED BY SIZE INTO AuditKeyInputs
+           MOVE SPACES TO AuditKeyOutputs
+           STRING "Age=" Age
+               DELIMITED BY SIZE INTO AuditKeyOutputs
+           MOVE OperatorId TO AuditOperatorId
+           CALL "AuditLog" USING AuditProgramId, AuditKeyInputs,
+               AuditKeyOutputs, AuditOperatorId.
