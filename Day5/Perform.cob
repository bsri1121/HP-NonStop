@@ -1,25 +1,321 @@
-Identification division.
-program-ID. Ntimes.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Ntimes.
 
-Data division.
-    working-storage section.
-    01 num PIC 9(3).
-    01 ntimes PIC 9(2).
-    01 sumofall PIC 9(7) VALUE 0.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SummaryFile ASSIGN TO "Data/Ntimes/NTSUMMARY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CheckpointFile ASSIGN TO "Data/Ntimes/NTCHECKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CheckpointFileStatus.
+           SELECT ControlTotalFile ASSIGN TO
+               "Data/Ntimes/NTCONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ControlTotalFileStatus.
 
-    
-procedure division.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SummaryFile.
+       01  SummaryRecord.
+           05 SummarySum          PIC 9(7).
+           05 SummaryAverage      PIC 9(5)V99.
+           05 SummaryMinimum      PIC 9(3).
+           05 SummaryMaximum      PIC 9(3).
+           05 SummaryControlTotal PIC 9(7).
+           05 SummaryDifference   PIC S9(7) SIGN LEADING SEPARATE.
+           05 SummaryReconciled   PIC X(3).
+           COPY RUNSTAMP.
 
-   Display "Hom Many times you want to print this no: ".
-   Accept ntimes.
+       FD  CheckpointFile.
+       01  CheckpointRecord.
+           05 ChkNtimes     PIC 9(2).
+           05 ChkEntryCount PIC 9(2).
+           05 ChkSum        PIC 9(7).
+           05 ChkMinimum    PIC 9(3).
+           05 ChkMaximum    PIC 9(3).
+           05 ChkFirstEntry PIC X.
+           05 ChkControlTotal PIC 9(7).
+           05 ChkPending    PIC X.
+               88 ChkIsPending VALUE "Y".
 
-   Perform ntimes times
-     Display " Enter your number: "
-     ACCEPT num
-     Display " Sum of all Numbers; "
-     Add num to sumofall
-     Display " Total Sum of all Numbers: " sumofall
-   End-Perform.
+      *> Independently supplied control total the run's sum is
+      *> reconciled against - keyed in by someone other than the
+      *> operator running the entries, e.g. a batch balancing clerk.
+       FD  ControlTotalFile.
+       01  ControlTotalRecord.
+           05 CtlControlTotal PIC 9(7).
 
-   Stop Run.
+       WORKING-STORAGE SECTION.
+           COPY AUDITREC.
+           COPY NUMENTRY.
+           COPY OPERATOR.
+       01 num      PIC 9(3).
+       01 ntimes   PIC 9(2).
+       01 sumofall PIC 9(7) VALUE 0.
+       01 average  PIC 9(5)V99 VALUE 0.
+       01 minimum  PIC 9(3).
+       01 maximum  PIC 9(3) VALUE 0.
+       01 EntryCount      PIC 9(2) VALUE 0.
+       01 RemainingEntries PIC 9(2) VALUE 0.
 
+      *> Operator-supplied control total keyed independently of the
+      *> entries themselves, used to prove the run captured them all.
+       01 ControlTotal    PIC 9(7) VALUE 0.
+       01 Difference      PIC S9(7) VALUE 0.
+       01 Reconciled      PIC X(3) VALUE "NO".
+
+       01 WS-First-Entry PIC X VALUE "Y".
+           88 FirstEntry VALUE "Y".
+
+       01 CheckpointFileStatus PIC XX.
+           88 CheckpointNotFound VALUE "35".
+
+       01 ControlTotalFileStatus PIC XX.
+           88 ControlTotalFileNotFound VALUE "35".
+
+       01 WS-Control-File-Flag PIC X VALUE "N".
+           88 ControlTotalLoaded VALUE "Y".
+
+       01 ResumeAnswer PIC X.
+           88 ResumeRun VALUE "Y" "y".
+
+       PROCEDURE DIVISION.
+       MainLine.
+           MOVE "N" TO OperatorSignOnValid
+           PERFORM SignOnOperator UNTIL OperatorSignOnOk.
+
+           PERFORM CheckForCheckpoint.
+
+           IF EntryCount = 0
+               MOVE "N" TO NumEntryValid
+               PERFORM AcceptNtimes UNTIL NumEntryIsValid
+
+               PERFORM LoadControlTotal
+               IF NOT ControlTotalLoaded
+                   MOVE "N" TO NumEntryValid
+                   PERFORM AcceptControlTotal UNTIL NumEntryIsValid
+               END-IF
+           END-IF.
+
+           COMPUTE RemainingEntries = ntimes - EntryCount.
+           PERFORM ProcessEntry RemainingEntries TIMES.
+
+           IF ntimes > 0
+               DIVIDE sumofall BY ntimes GIVING average ROUNDED
+           END-IF.
+
+           PERFORM ReconcileControlTotal.
+
+           DISPLAY "Sum     = " sumofall.
+           DISPLAY "Average = " average.
+           DISPLAY "Minimum = " minimum.
+           DISPLAY "Maximum = " maximum.
+           DISPLAY "Control total = " ControlTotal.
+           DISPLAY "Difference    = " Difference.
+           DISPLAY "Reconciled    = " Reconciled.
+
+           PERFORM MarkCheckpointComplete.
+           PERFORM WriteSummaryRecord.
+           PERFORM WriteAuditLog.
+
+           IF Reconciled = "NO"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+      *> If an earlier run was interrupted partway through, its last
+      *> checkpoint is still on disk with ChkPending set.  Offer to
+      *> pick up where it left off instead of starting over.
+       CheckForCheckpoint.
+           OPEN INPUT CheckpointFile
+           IF CheckpointNotFound
+               CONTINUE
+           ELSE
+               READ CheckpointFile
+               CLOSE CheckpointFile
+               IF ChkIsPending
+                   DISPLAY "Previous run did not finish ("
+                       ChkEntryCount " of " ChkNtimes
+                       " entries). Resume it? (Y/N): "
+                   ACCEPT ResumeAnswer
+                   IF ResumeRun
+                       MOVE ChkNtimes     TO ntimes
+                       MOVE ChkEntryCount TO EntryCount
+                       MOVE ChkSum        TO sumofall
+                       MOVE ChkMinimum    TO minimum
+                       MOVE ChkMaximum    TO maximum
+                       MOVE ChkFirstEntry TO WS-First-Entry
+                       MOVE ChkControlTotal TO ControlTotal
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> Compares the running sum against the operator's independently
+      *> keyed control total, the way a batch balancing report would,
+      *> so a missed or miskeyed entry shows up as an out-of-balance
+      *> condition instead of silently slipping through.
+       ReconcileControlTotal.
+           COMPUTE Difference = sumofall - ControlTotal.
+           IF Difference = 0
+               MOVE "YES" TO Reconciled
+           ELSE
+               MOVE "NO"  TO Reconciled
+           END-IF.
+
+       ProcessEntry.
+           ADD 1 TO EntryCount
+
+           MOVE "N" TO NumEntryValid
+           PERFORM AcceptNum UNTIL NumEntryIsValid
+
+           ADD num TO sumofall
+
+           IF FirstEntry
+               MOVE num TO minimum
+               MOVE num TO maximum
+               MOVE "N" TO WS-First-Entry
+           ELSE
+               IF num < minimum
+                   MOVE num TO minimum
+               END-IF
+               IF num > maximum
+                   MOVE num TO maximum
+               END-IF
+           END-IF
+
+           DISPLAY " Total Sum of all Numbers: " sumofall
+
+           PERFORM WriteCheckpoint.
+
+      *> Re-prompts until the operator signs on with a recognized ID
+      *> and password, before any processing begins.
+       SignOnOperator.
+           DISPLAY "Operator ID: "
+           ACCEPT OperatorId
+           DISPLAY "Password: "
+           ACCEPT OperatorPassword
+           CALL "OperatorSignOn" USING OperatorId, OperatorPassword,
+               OperatorSignOnValid
+           IF NOT OperatorSignOnOk
+               DISPLAY "Sign-on rejected - try again."
+           END-IF.
+
+      *> Re-prompts until the operator keys a valid repeat count.
+       AcceptNtimes.
+           DISPLAY "Hom Many times you want to print this no: "
+           MOVE SPACES TO NumEntryRaw
+           ACCEPT NumEntryRaw
+           CALL "NumValidate" USING NumEntryRaw, NumEntryValid
+           IF NumEntryIsValid
+               COMPUTE ntimes =
+                   FUNCTION NUMVAL(FUNCTION TRIM(NumEntryRaw))
+           ELSE
+               DISPLAY "Invalid entry - numeric value required."
+           END-IF.
+
+      *> Reads the independently supplied control total from its
+      *> control file, when one exists, so the reconciliation target
+      *> comes from an authoritative source rather than whoever is
+      *> sitting at the keyboard.  Falls back to the interactive
+      *> prompt when the file hasn't been supplied for this run.
+       LoadControlTotal.
+           OPEN INPUT ControlTotalFile
+           IF ControlTotalFileNotFound
+               CONTINUE
+           ELSE
+               READ ControlTotalFile
+                   NOT AT END
+                       MOVE CtlControlTotal TO ControlTotal
+                       SET ControlTotalLoaded TO TRUE
+               END-READ
+               CLOSE ControlTotalFile
+           END-IF.
+
+      *> Re-prompts until the operator keys a valid control total.
+       AcceptControlTotal.
+           DISPLAY "Enter the control total you expect the "
+               "entries to sum to: "
+           MOVE SPACES TO NumEntryRaw
+           ACCEPT NumEntryRaw
+           CALL "NumValidate" USING NumEntryRaw, NumEntryValid
+           IF NumEntryIsValid
+               COMPUTE ControlTotal =
+                   FUNCTION NUMVAL(FUNCTION TRIM(NumEntryRaw))
+           ELSE
+               DISPLAY "Invalid entry - numeric value required."
+           END-IF.
+
+      *> Re-prompts until the operator keys a valid number for this
+      *> entry.
+       AcceptNum.
+           DISPLAY " Enter your number: "
+           MOVE SPACES TO NumEntryRaw
+           ACCEPT NumEntryRaw
+           CALL "NumValidate" USING NumEntryRaw, NumEntryValid
+           IF NumEntryIsValid
+               COMPUTE num =
+                   FUNCTION NUMVAL(FUNCTION TRIM(NumEntryRaw))
+           ELSE
+               DISPLAY "Invalid entry - numeric value required."
+           END-IF.
+
+       WriteCheckpoint.
+           MOVE ntimes        TO ChkNtimes
+           MOVE EntryCount    TO ChkEntryCount
+           MOVE sumofall      TO ChkSum
+           MOVE minimum       TO ChkMinimum
+           MOVE maximum       TO ChkMaximum
+           MOVE WS-First-Entry TO ChkFirstEntry
+           MOVE ControlTotal  TO ChkControlTotal
+           MOVE "Y"           TO ChkPending
+
+           OPEN OUTPUT CheckpointFile
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile.
+
+       MarkCheckpointComplete.
+           MOVE ntimes        TO ChkNtimes
+           MOVE EntryCount    TO ChkEntryCount
+           MOVE sumofall      TO ChkSum
+           MOVE minimum       TO ChkMinimum
+           MOVE maximum       TO ChkMaximum
+           MOVE WS-First-Entry TO ChkFirstEntry
+           MOVE ControlTotal  TO ChkControlTotal
+           MOVE "N"           TO ChkPending
+
+           OPEN OUTPUT CheckpointFile
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile.
+
+       WriteSummaryRecord.
+           MOVE sumofall     TO SummarySum
+           MOVE average      TO SummaryAverage
+           MOVE minimum      TO SummaryMinimum
+           MOVE maximum      TO SummaryMaximum
+           MOVE ControlTotal TO SummaryControlTotal
+           MOVE Difference   TO SummaryDifference
+           MOVE Reconciled   TO SummaryReconciled
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RunStampDate
+           MOVE FUNCTION CURRENT-DATE(9:6) TO RunStampTime
+
+           OPEN OUTPUT SummaryFile
+           WRITE SummaryRecord
+           CLOSE SummaryFile.
+
+      *> Appends a run-level entry to the central audit trail with
+      *> the totals this run produced.
+       WriteAuditLog.
+           MOVE "Ntimes" TO AuditProgramId
+           MOVE SPACES TO AuditKeyInputs
+           STRING "ntimes=" ntimes " ControlTotal=" ControlTotal
+               DELIMITED BY SIZE INTO AuditKeyInputs
+           MOVE SPACES TO AuditKeyOutputs
+           STRING "Sum=" sumofall " Reconciled=" Reconciled
+               DELIMITED BY SIZE INTO AuditKeyOutputs
+           MOVE OperatorId TO AuditOperatorId
+           CALL "AuditLog" USING AuditProgramId, AuditKeyInputs,
+               AuditKeyOutputs, AuditOperatorId.
