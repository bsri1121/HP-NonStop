@@ -1,23 +1,239 @@
-Identification Division.
-program-ID. Until.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Until.
 
-Data Division.
-    Working-Storage Section.
-    01 Num PIC 9(4).
-    01 Fact PIC 9(10) value 1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FactTxnFile ASSIGN TO "Data/Until/FACTTXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FactOutFile ASSIGN TO "Data/Until/FACTOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FactOutFileStatus.
+           SELECT FactExcFile ASSIGN TO "Data/Until/FACTEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FactExcFileStatus.
 
-    Local-Storage Section.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FactTxnFile.
+       01  FactTxnRecord.
+           05 TxnNum PIC 9(4).
 
-Procedure Division.
+       FD  FactOutFile.
+       01  FactOutRecord.
+           05 OutNum  PIC 9(4).
+           05 OutFact PIC 9(10).
+           COPY RUNSTAMP.
 
-    Display "Enter a number to find it's factorial: ".
-    ACCEPT Num.
+       FD  FactExcFile.
+       01  FactExcRecord.
+           05 ExcNum        PIC 9(4).
+           05 ExcReasonCode PIC X(3).
+           05 ExcReasonText PIC X(30).
+           COPY RUNSTAMP.
 
-    Perform UNTIL Num = 1
-        Multiply Num by Fact 
-        Subtract 1 from Num
-    End-Perform.
+       WORKING-STORAGE SECTION.
+           COPY AUDITREC.
+           COPY NUMENTRY.
+           COPY OPERATOR.
+           COPY ERRCODES.
+           COPY EXCEPTREC.
+       01 Num     PIC 9(4).
+       01 OrigNum PIC 9(4).
+       01 Fact    PIC 9(10) VALUE 1.
 
-    Display "Factorial is: " Fact.
+       01 RunMode PIC X.
+           88 BatchMode VALUE "B".
 
-    Stop Run.
+       01 WS-Eof-Flag PIC X VALUE "N".
+           88 EndOfTxnFile VALUE "Y".
+
+       01 OverflowFlag PIC X VALUE "N".
+           88 FactOverflow VALUE "Y".
+
+       01 FactOutFileStatus PIC XX.
+       01 FactExcFileStatus PIC XX.
+
+      *> Set when an OPEN OUTPUT above comes back with anything other
+      *> than a clean file status - a missing output directory fails
+      *> this way with no abend, so this catches it instead of
+      *> silently discarding every WRITE for the rest of the run.
+       01 WS-Fatal-Flag PIC X VALUE "N".
+           88 FatalFileError VALUE "Y".
+
+      *> Counts exception records written this run, so the nightly
+      *> batch driver can tell a clean run from one that rejected
+      *> entries, via the RETURN-CODE set at the end of this run.
+       01 ExceptionCount PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MainLine.
+           MOVE "N" TO OperatorSignOnValid
+           PERFORM SignOnOperator UNTIL OperatorSignOnOk.
+
+           DISPLAY "Run mode - (I)nteractive or (B)atch: ".
+           ACCEPT RunMode.
+
+           IF BatchMode
+               PERFORM ProcessBatch
+           ELSE
+               PERFORM ProcessInteractive
+           END-IF.
+
+           PERFORM WriteAuditLog.
+
+           IF FatalFileError
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               IF ExceptionCount > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+           GOBACK.
+
+       ProcessInteractive.
+           MOVE "N" TO NumEntryValid
+           PERFORM AcceptNum UNTIL NumEntryIsValid.
+           MOVE Num TO OrigNum.
+
+           PERFORM CalcFactorial.
+
+           IF FactOverflow
+               DISPLAY "Factorial overflowed - number is too large."
+           ELSE
+               DISPLAY "Factorial is: " Fact
+           END-IF.
+
+       ProcessBatch.
+           OPEN INPUT FactTxnFile
+           OPEN OUTPUT FactOutFile
+           OPEN OUTPUT FactExcFile
+
+           IF FactOutFileStatus NOT = "00"
+               DISPLAY "Unable to open FactOutFile - file status "
+                   FactOutFileStatus
+               SET FatalFileError TO TRUE
+           END-IF
+           IF FactExcFileStatus NOT = "00"
+               DISPLAY "Unable to open FactExcFile - file status "
+                   FactExcFileStatus
+               SET FatalFileError TO TRUE
+           END-IF
+
+           IF NOT FatalFileError
+               PERFORM ReadTxnRecord
+               PERFORM UNTIL EndOfTxnFile
+                   MOVE TxnNum TO Num
+                   MOVE TxnNum TO OrigNum
+                   PERFORM CalcFactorial
+                   IF FactOverflow
+                       MOVE OrigNum TO ExcNum
+                       SET ErrNumericOverflow TO TRUE
+                       MOVE StdErrorCode TO ExcReasonCode
+                       MOVE "Factorial overflowed result field" TO
+                           ExcReasonText
+                       MOVE FUNCTION CURRENT-DATE(1:8) TO
+                           RunStampDate OF FactExcRecord
+                       MOVE FUNCTION CURRENT-DATE(9:6) TO
+                           RunStampTime OF FactExcRecord
+                       WRITE FactExcRecord
+                       ADD 1 TO ExceptionCount
+
+                       MOVE "Until"        TO ExcpProgramId
+                       MOVE ExcReasonCode  TO ExcpReasonCode
+                       MOVE ExcReasonText  TO ExcpReasonText
+                       MOVE OperatorId     TO ExcpOperatorId
+                       CALL "ExceptionLog" USING ExcpProgramId,
+                           ExcpReasonCode, ExcpReasonText,
+                           ExcpOperatorId
+                   ELSE
+                       MOVE OrigNum TO OutNum
+                       MOVE Fact    TO OutFact
+                       MOVE FUNCTION CURRENT-DATE(1:8) TO
+                           RunStampDate OF FactOutRecord
+                       MOVE FUNCTION CURRENT-DATE(9:6) TO
+                           RunStampTime OF FactOutRecord
+                       WRITE FactOutRecord
+                   END-IF
+                   PERFORM ReadTxnRecord
+               END-PERFORM
+           END-IF.
+
+           CLOSE FactTxnFile
+           CLOSE FactOutFile
+           CLOSE FactExcFile.
+
+       ReadTxnRecord.
+           READ FactTxnFile
+               AT END SET EndOfTxnFile TO TRUE
+           END-READ.
+
+      *> Re-prompts until the operator keys a numeric, non-negative
+      *> value - a negative count has no factorial, so it is rejected
+      *> here rather than silently treated as its unsigned magnitude.
+       AcceptNum.
+           DISPLAY "Enter a number to find it's factorial: "
+           MOVE SPACES TO NumEntryRaw
+           ACCEPT NumEntryRaw
+           CALL "NumValidate" USING NumEntryRaw, NumEntryValid
+           IF NumEntryIsValid
+               IF FUNCTION NUMVAL(FUNCTION TRIM(NumEntryRaw)) < 0
+                   MOVE "N" TO NumEntryValid
+                   DISPLAY "Invalid entry - negative numbers have no "
+                       "factorial."
+               ELSE
+                   COMPUTE Num =
+                       FUNCTION NUMVAL(FUNCTION TRIM(NumEntryRaw))
+               END-IF
+           ELSE
+               DISPLAY "Invalid entry - numeric value required."
+           END-IF.
+
+      *> Zero factorial is defined as 1, and is handled as its own
+      *> case rather than run through the countdown loop, since
+      *> counting down from zero would otherwise wrap Num past zero
+      *> and leave Fact wrong.
+       CalcFactorial.
+           MOVE "N" TO OverflowFlag
+           MOVE 1   TO Fact
+
+           IF Num > 1
+               PERFORM MultiplyDown UNTIL Num = 1 OR FactOverflow
+           END-IF.
+
+       MultiplyDown.
+           MULTIPLY Num BY Fact
+               ON SIZE ERROR
+                   SET FactOverflow TO TRUE
+           END-MULTIPLY
+           SUBTRACT 1 FROM Num.
+
+      *> Re-prompts until the operator signs on with a recognized ID
+      *> and password, before any processing begins.
+       SignOnOperator.
+           DISPLAY "Operator ID: "
+           ACCEPT OperatorId
+           DISPLAY "Password: "
+           ACCEPT OperatorPassword
+           CALL "OperatorSignOn" USING OperatorId, OperatorPassword,
+               OperatorSignOnValid
+           IF NOT OperatorSignOnOk
+               DISPLAY "Sign-on rejected - try again."
+           END-IF.
+
+      *> Appends a run-level entry to the central audit trail with
+      *> the last number this run worked with.
+       WriteAuditLog.
+           MOVE "Until" TO AuditProgramId
+           MOVE SPACES TO AuditKeyInputs
+           STRING "Num=" OrigNum
+               DELIMITED BY SIZE INTO AuditKeyInputs
+           MOVE SPACES TO AuditKeyOutputs
+           STRING "Fact=" Fact " Overflow=" OverflowFlag
+               DELIMITED BY SIZE INTO AuditKeyOutputs
+           MOVE OperatorId TO AuditOperatorId
+           CALL "AuditLog" USING AuditProgramId, AuditKeyInputs,
+               AuditKeyOutputs, AuditOperatorId.
