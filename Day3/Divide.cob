@@ -1,21 +1,218 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DivideExample.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DivideExcFile ASSIGN TO "Data/Divide/DIVEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DivideTxnFile ASSIGN TO "Data/Divide/DIVTXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DivideOutFile ASSIGN TO "Data/Divide/DIVOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DivideExcFile.
+       01  DivideExcRecord.
+           05 ExcNum1    PIC S9(3) SIGN LEADING SEPARATE.
+           05 ExcNum2    PIC S9(3) SIGN LEADING SEPARATE.
+           05 ExcReasonCode PIC X(3).
+           05 ExcReasonText PIC X(30).
+           COPY RUNSTAMP.
+
+       FD  DivideTxnFile.
+       01  DivideTxnRecord.
+           05 TxnNum1    PIC S9(3) SIGN LEADING SEPARATE.
+           05 TxnNum2    PIC S9(3) SIGN LEADING SEPARATE.
+
+       FD  DivideOutFile.
+       01  DivideOutRecord.
+           05 OutNum1     PIC S9(3) SIGN LEADING SEPARATE.
+           05 OutNum2     PIC S9(3) SIGN LEADING SEPARATE.
+           05 OutQuotient PIC S9(3) SIGN LEADING SEPARATE.
+           05 OutRem      PIC S9(3) SIGN LEADING SEPARATE.
+           05 OutDecQuotient PIC 9(5)V99.
+           COPY RUNSTAMP.
+
        WORKING-STORAGE SECTION.
-       01 Num1     PIC 9(3).
-       01 Num2     PIC 9(3).
-       01 Quotient PIC 9(3).
-       01 Remainder PIC 9(3).
+           COPY NUM1NUM2.
+           COPY AUDITREC.
+           COPY NUMENTRY.
+           COPY OPERATOR.
+           COPY ERRCODES.
+           COPY EXCEPTREC.
+       01 Quotient  PIC S9(3) SIGN LEADING SEPARATE.
+       01 Rem       PIC S9(3) SIGN LEADING SEPARATE.
+       01 DecQuotient PIC 9(5)V99.
+
+       01 RunMode   PIC X.
+           88 BatchMode VALUE "B".
+
+       01 WS-Eof-Flag PIC X VALUE "N".
+           88 EndOfTxnFile VALUE "Y".
+
+      *> Counts exception records written this run, so the nightly
+      *> batch driver can tell a clean run from one that rejected
+      *> entries, via the RETURN-CODE set at the end of this run.
+       01 ExceptionCount PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter first number: ".
-           ACCEPT Num1.
-           DISPLAY "Enter second number: ".
-           ACCEPT Num2.
+       MainLine.
+           MOVE "N" TO OperatorSignOnValid
+           PERFORM SignOnOperator UNTIL OperatorSignOnOk.
+
+           DISPLAY "Run mode - (I)nteractive or (B)atch: ".
+           ACCEPT RunMode.
+
+           OPEN OUTPUT DivideExcFile.
+
+           IF BatchMode
+               PERFORM ProcessBatch
+           ELSE
+               PERFORM ProcessInteractive
+           END-IF.
+
+           CLOSE DivideExcFile.
+
+           PERFORM WriteAuditLog.
+
+           IF ExceptionCount > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+       ProcessInteractive.
+           MOVE "N" TO NumEntryValid
+           PERFORM AcceptNum1 UNTIL NumEntryIsValid.
+
+           MOVE "N" TO NumEntryValid
+           PERFORM AcceptNum2 UNTIL NumEntryIsValid.
+
+           PERFORM DivideNumbers.
+
+      *> Re-prompts until the operator keys a valid number for the
+      *> first operand.
+       AcceptNum1.
+           DISPLAY "Enter first number: "
+           MOVE SPACES TO NumEntryRaw
+           ACCEPT NumEntryRaw
+           CALL "NumValidate" USING NumEntryRaw, NumEntryValid
+           IF NumEntryIsValid
+               COMPUTE Num1 =
+                   FUNCTION NUMVAL(FUNCTION TRIM(NumEntryRaw))
+           ELSE
+               DISPLAY "Invalid entry - numeric value required."
+           END-IF.
+
+      *> Re-prompts until the operator keys a valid number for the
+      *> second operand.
+       AcceptNum2.
+           DISPLAY "Enter second number: "
+           MOVE SPACES TO NumEntryRaw
+           ACCEPT NumEntryRaw
+           CALL "NumValidate" USING NumEntryRaw, NumEntryValid
+           IF NumEntryIsValid
+               COMPUTE Num2 =
+                   FUNCTION NUMVAL(FUNCTION TRIM(NumEntryRaw))
+           ELSE
+               DISPLAY "Invalid entry - numeric value required."
+           END-IF.
+
+       ProcessBatch.
+           OPEN INPUT DivideTxnFile
+           OPEN OUTPUT DivideOutFile
+
+           PERFORM ReadTxnRecord.
+           PERFORM UNTIL EndOfTxnFile
+               MOVE TxnNum1 TO Num1
+               MOVE TxnNum2 TO Num2
+               PERFORM DivideNumbers
+               PERFORM ReadTxnRecord
+           END-PERFORM.
+
+           CLOSE DivideTxnFile
+           CLOSE DivideOutFile.
+
+       ReadTxnRecord.
+           READ DivideTxnFile
+               AT END SET EndOfTxnFile TO TRUE
+           END-READ.
+
+       DivideNumbers.
+           IF Num2 = 0
+               SET ErrDivideByZero TO TRUE
+               MOVE StdErrorCode TO ExcReasonCode
+               MOVE "Divide by zero - Num2 is zero" TO ExcReasonText
+               PERFORM WriteExcRecord
+               DISPLAY "Rejected: cannot divide by zero"
+           ELSE
+               DIVIDE Num1 BY Num2 GIVING Quotient REMAINDER Rem
+               DISPLAY "Quotient is: " Quotient
+               DISPLAY "Remainder is: " Rem
+
+      *> Decimal quotient for splitting monetary amounts to the cent.
+               DIVIDE Num1 BY Num2 GIVING DecQuotient ROUNDED
+               DISPLAY "Decimal Quotient is: " DecQuotient
+
+               IF BatchMode
+                   PERFORM WriteOutRecord
+               END-IF
+           END-IF.
+
+       WriteExcRecord.
+           MOVE Num1 TO ExcNum1
+           MOVE Num2 TO ExcNum2
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RunStampDate OF
+               DivideExcRecord
+           MOVE FUNCTION CURRENT-DATE(9:6) TO RunStampTime OF
+               DivideExcRecord
+           WRITE DivideExcRecord
+           ADD 1 TO ExceptionCount
+
+           MOVE "DivideExample" TO ExcpProgramId
+           MOVE ExcReasonCode   TO ExcpReasonCode
+           MOVE ExcReasonText   TO ExcpReasonText
+           MOVE OperatorId      TO ExcpOperatorId
+           CALL "ExceptionLog" USING ExcpProgramId, ExcpReasonCode,
+               ExcpReasonText, ExcpOperatorId.
+
+       WriteOutRecord.
+           MOVE Num1     TO OutNum1
+           MOVE Num2     TO OutNum2
+           MOVE Quotient TO OutQuotient
+           MOVE Rem      TO OutRem
+           MOVE DecQuotient TO OutDecQuotient
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RunStampDate OF
+               DivideOutRecord
+           MOVE FUNCTION CURRENT-DATE(9:6) TO RunStampTime OF
+               DivideOutRecord
+           WRITE DivideOutRecord.
 
-           DIVIDE Num1 BY Num2 GIVING Quotient REMAINDER Remainder.
+      *> Re-prompts until the operator signs on with a recognized ID
+      *> and password, before any processing begins.
+       SignOnOperator.
+           DISPLAY "Operator ID: "
+           ACCEPT OperatorId
+           DISPLAY "Password: "
+           ACCEPT OperatorPassword
+           CALL "OperatorSignOn" USING OperatorId, OperatorPassword,
+               OperatorSignOnValid
+           IF NOT OperatorSignOnOk
+               DISPLAY "Sign-on rejected - try again."
+           END-IF.
 
-           DISPLAY "Quotient is: " Quotient.
-           DISPLAY "Remainder is: " Remainder.
-           STOP RUN.
+       WriteAuditLog.
+           MOVE "DivideExample" TO AuditProgramId
+           MOVE SPACES TO AuditKeyInputs
+           STRING "Num1=" Num1 " Num2=" Num2
+               DELIMITED BY SIZE INTO AuditKeyInputs
+           MOVE SPACES TO AuditKeyOutputs
+           STRING "Quotient=" Quotient " Rem=" Rem
+               DELIMITED BY SIZE INTO AuditKeyOutputs
+           MOVE OperatorId TO AuditOperatorId
+           CALL "AuditLog" USING AuditProgramId, AuditKeyInputs,
+               AuditKeyOutputs, AuditOperatorId.
