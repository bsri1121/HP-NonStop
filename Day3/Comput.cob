@@ -1,20 +1,61 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ARITHMATIC.
+       PROGRAM-ID. RateProjector.
+
+      *> Callable rate-projection subroutine.  Given a pair of
+      *> numbers, returns the same Sum/Difference/Product/Quotient/
+      *> Remainder/ComputedVal breakdown that Arithmatic produces
+      *> interactively, so any caller can get a projection for
+      *> arbitrary values instead of re-keying them by hand.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RatesParmFile ASSIGN TO "Data/Comput/GROWTHRATE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LedgerFile ASSIGN TO "Data/Comput/LEDGER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LedgerFileStatus.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  RatesParmFile.
+       01  RatesParmRecord.
+           05 ParmGrowthFactor PIC 9(2)V999.
+
+       FD  LedgerFile.
+       01  LedgerRecord.
+           05 LedgerTotalSum    PIC 9(4).
+           05 LedgerDifference  PIC S9(4) SIGN LEADING SEPARATE.
+           05 LedgerProduct     PIC 9(5).
+           05 LedgerQuotient    PIC 9(3).
+           05 LedgerRem         PIC 9(3).
+           05 LedgerComputedVal PIC 9(6)V99.
+           COPY RUNSTAMP.
+
        WORKING-STORAGE SECTION.
-       01 Num1         PIC 9(3).
-       01 Num2         PIC 9(3).
-       01 TotalSum     PIC 9(4).
-       01 Difference   PIC 9(4).
-       01 Product      PIC 9(5).
-       01 Quotient     PIC 9(3).
-       01 Rem          PIC 9(3).
-       01 ComputedVal  PIC 9(6)V99.
-
-       PROCEDURE DIVISION.
-           MOVE 25 TO Num1
-           MOVE 10 TO Num2
+       01 GrowthFactor        PIC 9(2)V999 VALUE 1.500.
+       01 WS-Rates-Loaded     PIC X VALUE "N".
+           88 RatesAlreadyLoaded VALUE "Y".
+       01 LedgerFileStatus    PIC XX.
+           88 LedgerFileNotFound VALUE "35".
+
+           COPY AUDITREC.
+
+       LINKAGE SECTION.
+           COPY NUM1NUM2.
+       01 ProjectionResult.
+           05 TotalSum     PIC 9(4).
+           05 Difference   PIC S9(4) SIGN LEADING SEPARATE.
+           05 Product      PIC 9(5).
+           05 Quotient     PIC 9(3).
+           05 Rem          PIC 9(3).
+           05 ComputedVal  PIC 9(6)V99.
+
+       PROCEDURE DIVISION USING Num1, Num2, ProjectionResult.
+       MainLine.
+           IF NOT RatesAlreadyLoaded
+               PERFORM LoadGrowthFactor
+           END-IF
 
        *> Addition
            ADD Num1 TO Num2 GIVING TotalSum
@@ -33,8 +74,59 @@
            DISPLAY "Quotient = " Quotient
            DISPLAY "Remainder = " Rem
 
-       *> Compute Example (mix operations)
-           COMPUTE ComputedVal = (Num1 + Num2) * 1.5
+       *> Compute Example (mix operations) - multiplier comes from
+       *> the rates parameter file so finance can change it without
+       *> a recompile.
+           COMPUTE ComputedVal = (Num1 + Num2) * GrowthFactor
            DISPLAY "Computed Value = " ComputedVal
 
-           STOP RUN.
+           PERFORM WriteLedgerRecord.
+
+           PERFORM WriteAuditLog.
+
+           GOBACK.
+
+       WriteLedgerRecord.
+      *> Persist this run's breakdown to the month-end ledger so
+      *> it can be reviewed without re-running the projection.
+           MOVE TotalSum     TO LedgerTotalSum
+           MOVE Difference   TO LedgerDifference
+           MOVE Product      TO LedgerProduct
+           MOVE Quotient     TO LedgerQuotient
+           MOVE Rem          TO LedgerRem
+           MOVE ComputedVal  TO LedgerComputedVal
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RunStampDate
+           MOVE FUNCTION CURRENT-DATE(9:6) TO RunStampTime
+
+           OPEN EXTEND LedgerFile
+           IF LedgerFileNotFound
+               OPEN OUTPUT LedgerFile
+           END-IF
+           WRITE LedgerRecord
+           CLOSE LedgerFile.
+
+      *> Appends a run-level entry to the central audit trail with
+      *> the values this projection was given and produced.
+       WriteAuditLog.
+           MOVE "RateProjector" TO AuditProgramId
+           MOVE SPACES TO AuditKeyInputs
+           STRING "Num1=" Num1 " Num2=" Num2
+               DELIMITED BY SIZE INTO AuditKeyInputs
+           MOVE SPACES TO AuditKeyOutputs
+           STRING "Sum=" TotalSum " Diff=" Difference
+               " Product=" Product
+               DELIMITED BY SIZE INTO AuditKeyOutputs
+           MOVE SPACES TO AuditOperatorId
+           CALL "AuditLog" USING AuditProgramId, AuditKeyInputs,
+               AuditKeyOutputs, AuditOperatorId.
+
+       LoadGrowthFactor.
+           OPEN INPUT RatesParmFile
+           READ RatesParmFile
+               AT END
+                   DISPLAY "Rates parameter file empty, using default"
+               NOT AT END
+                   MOVE ParmGrowthFactor TO GrowthFactor
+           END-READ
+           CLOSE RatesParmFile
+           SET RatesAlreadyLoaded TO TRUE.
