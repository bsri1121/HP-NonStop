@@ -1,23 +1,233 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IfExample.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IfAuditFile ASSIGN TO "Data/If/IFAUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IfAuditFileStatus.
+           SELECT IfTxnFile ASSIGN TO "Data/If/IFTXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT IfGreaterFile ASSIGN TO "Data/If/IFGREATER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT IfOtherFile ASSIGN TO "Data/If/IFOTHER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  IfAuditFile.
+       01  IfAuditRecord.
+           05 AuditNum1     PIC S9(3) SIGN LEADING SEPARATE.
+           05 AuditNum2     PIC S9(3) SIGN LEADING SEPARATE.
+           05 AuditOutcome  PIC X(20).
+           05 AuditStamp    PIC X(14).
+
+       FD  IfTxnFile.
+       01  IfTxnRecord.
+           05 TxnNum1    PIC S9(3) SIGN LEADING SEPARATE.
+           05 TxnNum2    PIC S9(3) SIGN LEADING SEPARATE.
+
+       FD  IfGreaterFile.
+       01  IfGreaterRecord.
+           05 GtNum1    PIC S9(3) SIGN LEADING SEPARATE.
+           05 GtNum2    PIC S9(3) SIGN LEADING SEPARATE.
+           COPY RUNSTAMP.
+
+       FD  IfOtherFile.
+       01  IfOtherRecord.
+           05 OtherNum1 PIC S9(3) SIGN LEADING SEPARATE.
+           05 OtherNum2 PIC S9(3) SIGN LEADING SEPARATE.
+           COPY RUNSTAMP.
+
        WORKING-STORAGE SECTION.
-       01 Num1    PIC 9(3).
-       01 Num2    PIC 9(3).
+           COPY NUM1NUM2.
+           COPY AUDITREC.
+           COPY NUMENTRY.
+           COPY OPERATOR.
+       01 Outcome PIC X(20).
+       01 Tolerance PIC 9(3) VALUE 0.
+       01 WS-Diff   PIC S9(4).
+
+       01 RunMode PIC X.
+           88 BatchMode VALUE "B".
+
+       01 WS-Eof-Flag PIC X VALUE "N".
+           88 EndOfTxnFile VALUE "Y".
+
+       01 IfAuditFileStatus PIC XX.
+           88 IfAuditFileNotFound VALUE "35".
 
        PROCEDURE DIVISION.
+       MainLine.
+           MOVE "N" TO OperatorSignOnValid
+           PERFORM SignOnOperator UNTIL OperatorSignOnOk
+
+           DISPLAY "Run mode - (I)nteractive or (B)atch: "
+           ACCEPT RunMode
+
+           MOVE "N" TO NumEntryValid
+           PERFORM AcceptTolerance UNTIL NumEntryIsValid
+
+           IF BatchMode
+               PERFORM ProcessBatch
+           ELSE
+               PERFORM ProcessInteractive
+           END-IF
+
+           PERFORM WriteCentralAuditLog
+
+           MOVE 0 TO RETURN-CODE
+
+           GOBACK.
+
+       ProcessInteractive.
+           MOVE "N" TO NumEntryValid
+           PERFORM AcceptNum1 UNTIL NumEntryIsValid
+
+           MOVE "N" TO NumEntryValid
+           PERFORM AcceptNum2 UNTIL NumEntryIsValid
+
+           PERFORM CompareNumbers
+
+           PERFORM WriteAuditRecord.
+
+      *> Re-prompts until the operator keys a valid tolerance value.
+       AcceptTolerance.
+           DISPLAY "Tolerance for a near-equal match (0 = exact): "
+           MOVE SPACES TO NumEntryRaw
+           ACCEPT NumEntryRaw
+           CALL "NumValidate" USING NumEntryRaw, NumEntryValid
+           IF NumEntryIsValid
+               COMPUTE Tolerance =
+                   FUNCTION NUMVAL(FUNCTION TRIM(NumEntryRaw))
+           ELSE
+               DISPLAY "Invalid entry - numeric value required."
+           END-IF.
+
+      *> Re-prompts until the operator keys a valid number for the
+      *> first operand.
+       AcceptNum1.
            DISPLAY "Enter first number: "
-           ACCEPT Num1
+           MOVE SPACES TO NumEntryRaw
+           ACCEPT NumEntryRaw
+           CALL "NumValidate" USING NumEntryRaw, NumEntryValid
+           IF NumEntryIsValid
+               COMPUTE Num1 =
+                   FUNCTION NUMVAL(FUNCTION TRIM(NumEntryRaw))
+           ELSE
+               DISPLAY "Invalid entry - numeric value required."
+           END-IF.
 
+      *> Re-prompts until the operator keys a valid number for the
+      *> second operand.
+       AcceptNum2.
            DISPLAY "Enter second number: "
-           ACCEPT Num2
-
-           IF Num1 > Num2
-               DISPLAY "Num1 is greater than Num2"
+           MOVE SPACES TO NumEntryRaw
+           ACCEPT NumEntryRaw
+           CALL "NumValidate" USING NumEntryRaw, NumEntryValid
+           IF NumEntryIsValid
+               COMPUTE Num2 =
+                   FUNCTION NUMVAL(FUNCTION TRIM(NumEntryRaw))
            ELSE
-               DISPLAY "Num2 is greater or equal to Num1"
+               DISPLAY "Invalid entry - numeric value required."
+           END-IF.
+
+       ProcessBatch.
+           OPEN INPUT IfTxnFile
+           OPEN OUTPUT IfGreaterFile
+           OPEN OUTPUT IfOtherFile
+
+           PERFORM ReadTxnRecord
+           PERFORM UNTIL EndOfTxnFile
+               MOVE TxnNum1 TO Num1
+               MOVE TxnNum2 TO Num2
+               PERFORM CompareNumbers
+               PERFORM WriteAuditRecord
+               IF Num1 > Num2
+                   MOVE Num1 TO GtNum1
+                   MOVE Num2 TO GtNum2
+                   MOVE FUNCTION CURRENT-DATE(1:8) TO RunStampDate OF
+                       IfGreaterRecord
+                   MOVE FUNCTION CURRENT-DATE(9:6) TO RunStampTime OF
+                       IfGreaterRecord
+                   WRITE IfGreaterRecord
+               ELSE
+                   MOVE Num1 TO OtherNum1
+                   MOVE Num2 TO OtherNum2
+                   MOVE FUNCTION CURRENT-DATE(1:8) TO RunStampDate OF
+                       IfOtherRecord
+                   MOVE FUNCTION CURRENT-DATE(9:6) TO RunStampTime OF
+                       IfOtherRecord
+                   WRITE IfOtherRecord
+               END-IF
+               PERFORM ReadTxnRecord
+           END-PERFORM
+
+           CLOSE IfTxnFile
+           CLOSE IfGreaterFile
+           CLOSE IfOtherFile.
+
+       ReadTxnRecord.
+           READ IfTxnFile
+               AT END SET EndOfTxnFile TO TRUE
+           END-READ.
+
+       CompareNumbers.
+           COMPUTE WS-Diff = Num1 - Num2
+           IF WS-Diff < 0
+               COMPUTE WS-Diff = WS-Diff * -1
+           END-IF
+
+      *> A difference within tolerance is treated as a match even
+      *> though the raw values differ, for reconciling rounded
+      *> totals from two different feeds.
+           EVALUATE TRUE
+               WHEN WS-Diff <= Tolerance
+                   DISPLAY "Num1 and Num2 match within tolerance"
+                   MOVE "Match within tolerance" TO Outcome
+               WHEN Num1 > Num2
+                   DISPLAY "Num1 is greater than Num2"
+                   MOVE "Num1 greater than Num2" TO Outcome
+               WHEN OTHER
+                   DISPLAY "Num2 is greater than Num1"
+                   MOVE "Num2 greater than Num1" TO Outcome
+           END-EVALUATE.
+
+       WriteAuditRecord.
+           MOVE Num1 TO AuditNum1
+           MOVE Num2 TO AuditNum2
+           MOVE Outcome TO AuditOutcome
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AuditStamp
+
+           OPEN EXTEND IfAuditFile
+           IF IfAuditFileNotFound
+               OPEN OUTPUT IfAuditFile
            END-IF
+           WRITE IfAuditRecord
+           CLOSE IfAuditFile.
 
-           STOP RUN.
+      *> Re-prompts until the operator signs on with a recognized ID
+      *> and password, before any processing begins.
+       SignOnOperator.
+           DISPLAY "Operator ID: "
+           ACCEPT OperatorId
+           DISPLAY "Password: "
+           ACCEPT OperatorPassword
+           CALL "OperatorSignOn" USING OperatorId, OperatorPassword,
+               OperatorSignOnValid
+           IF NOT OperatorSignOnOk
+               DISPLAY "Sign-on rejected - try again."
+           END-IF.
 
+      *> Appends a run-level entry to the central cross-program audit
+      *> trail, separate from this program's own per-comparison log.
+       WriteCentralAuditLog.
+           MOVE "IfExample" TO AuditProgramId
+           MOVE SPACES TO AuditKeyInputs
+           STRING "Num1=" Num1 " Num2=" Num2
+               DELIMITED BY SIZE INTO AuditKeyInputs
+           MOVE Outcome TO AuditKeyOutputs
+           MOVE OperatorId TO AuditOperatorId
+           CALL "AuditLog" USING AuditProgramId, AuditKeyInputs,
+               AuditKeyOutputs, AuditOperatorId.
