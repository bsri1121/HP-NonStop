@@ -2,42 +2,293 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Arithmatic.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ArithTxnFile ASSIGN TO "Data/Arithmatic/ARITHTXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ArithOutFile ASSIGN TO "Data/Arithmatic/ARITHOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ArithExcFile ASSIGN TO "Data/Arithmatic/ARITHEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ArithTxnFile.
+       01  ArithTxnRecord.
+           05 TxnNum1        PIC S9(3) SIGN LEADING SEPARATE.
+           05 TxnNum2        PIC S9(3) SIGN LEADING SEPARATE.
+
+       FD  ArithOutFile.
+       01  ArithOutRecord.
+           05 OutNum1        PIC S9(3) SIGN LEADING SEPARATE.
+           05 OutNum2        PIC S9(3) SIGN LEADING SEPARATE.
+           05 OutTotalSum    PIC 9(4).
+           05 OutDifference  PIC S9(4) SIGN LEADING SEPARATE.
+           05 OutProduct     PIC 9(5).
+           05 OutQuotient    PIC 9(3).
+           05 OutRem   PIC 9(3).
+           05 OutComputedVal PIC 9(6)V99.
+           COPY RUNSTAMP.
+
+       FD  ArithExcFile.
+       01  ArithExcRecord.
+           05 ExcNum1        PIC S9(3) SIGN LEADING SEPARATE.
+           05 ExcNum2        PIC S9(3) SIGN LEADING SEPARATE.
+           05 ExcReasonCode  PIC X(3).
+           05 ExcReason      PIC X(40).
+           COPY RUNSTAMP.
+
        WORKING-STORAGE SECTION.
-       01 Num1        PIC 9(3).
-       01 Num2        PIC 9(3).
-       01 Sum         PIC 9(4).
-       01 Difference  PIC 9(4).
+           COPY NUM1NUM2.
+           COPY AUDITREC.
+           COPY NUMENTRY.
+           COPY OPERATOR.
+           COPY ERRCODES.
+           COPY EXCEPTREC.
+           COPY RPTHDR.
+       01 TotalSum    PIC 9(4).
+       01 Difference  PIC S9(4).
        01 Product     PIC 9(5).
        01 Quotient    PIC 9(3).
-       01 Remainder   PIC 9(3).
+       01 Rem   PIC 9(3).
        01 ComputedVal PIC 9(6)V99.
 
+      *> Result group for the CALL to RateProjector below - laid out
+      *> byte-for-byte the same as RateProjector's own LINKAGE SECTION
+      *> group, with Prj- names of its own so the CALL doesn't collide
+      *> with this program's own TotalSum/Difference/Quotient/Rem
+      *> items above.
+       01 ProjectionResult.
+           05 PrjTotalSum     PIC 9(4).
+           05 PrjDifference   PIC S9(4) SIGN LEADING SEPARATE.
+           05 PrjProduct      PIC 9(5).
+           05 PrjQuotient     PIC 9(3).
+           05 PrjRem          PIC 9(3).
+           05 PrjComputedVal  PIC 9(6)V99.
+
+       01 RunMode     PIC X.
+           88 InteractiveMode VALUE "I".
+           88 BatchMode       VALUE "B".
+
+       01 WS-Eof-Flag PIC X VALUE "N".
+           88 EndOfTxnFile VALUE "Y".
+
+       01 WS-Overflow-Flag PIC X VALUE "N".
+           88 OverflowOccurred VALUE "Y".
+
+      *> Counts exception records written this run, so the nightly
+      *> batch driver can tell a clean run from one that rejected
+      *> entries, via the RETURN-CODE set at the end of this run.
+       01 ExceptionCount PIC 9(5) VALUE 0.
+
        PROCEDURE DIVISION.
-           DISPLAY "Enter first number: ".
-           ACCEPT Num1.
-           DISPLAY "Enter second number: ".
-           ACCEPT Num2.
+       MainLine.
+           MOVE "N" TO OperatorSignOnValid
+           PERFORM SignOnOperator UNTIL OperatorSignOnOk.
 
-      * Addition
-           ADD Num1 TO Num2 GIVING Sum.
-           DISPLAY "Sum = " Sum.
+           DISPLAY "Run mode - (I)nteractive or (B)atch: ".
+           ACCEPT RunMode.
 
-      * Subtraction
-           SUBTRACT Num2 FROM Num1 GIVING Difference.
-           DISPLAY "Difference (Num1 - Num2) = " Difference.
+           OPEN OUTPUT ArithExcFile.
 
-      * Multiplication
-           MULTIPLY Num1 BY Num2 GIVING Product.
-           DISPLAY "Product = " Product.
+           IF BatchMode
+               PERFORM ProcessBatch
+           ELSE
+               PERFORM ProcessInteractive
+           END-IF.
 
-      * Division with remainder
-           DIVIDE Num1 BY Num2 GIVING Quotient REMAINDER Remainder.
-           DISPLAY "Quotient = " Quotient.
-           DISPLAY "Remainder = " Remainder.
+           CLOSE ArithExcFile.
+
+           PERFORM WriteAuditLog.
+
+           IF ExceptionCount > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
 
-      * Compute Example (mix operations)
-           COMPUTE ComputedVal = (Num1 + Num2) * (Num1 - Num2) / 2.
+       ProcessInteractive.
+           MOVE "N" TO NumEntryValid
+           PERFORM AcceptNum1 UNTIL NumEntryIsValid.
+
+           MOVE "N" TO NumEntryValid
+           PERFORM AcceptNum2 UNTIL NumEntryIsValid.
+
+           PERFORM CalcResults.
+
+           DISPLAY "Sum = " TotalSum.
+           DISPLAY "Difference (Num1 - Num2) = " Difference.
+           DISPLAY "Product = " Product.
+           DISPLAY "Quotient = " Quotient.
+           DISPLAY "Remainder = " Rem.
            DISPLAY "Computed Value = " ComputedVal.
 
-           STOP RUN.
+      *> Re-prompts until the operator keys a valid number for the
+      *> first operand, instead of letting a bad keystroke abend
+      *> the run further down in CalcResults.
+       AcceptNum1.
+           DISPLAY "Enter first number: "
+           MOVE SPACES TO NumEntryRaw
+           ACCEPT NumEntryRaw
+           CALL "NumValidate" USING NumEntryRaw, NumEntryValid
+           IF NumEntryIsValid
+               COMPUTE Num1 =
+                   FUNCTION NUMVAL(FUNCTION TRIM(NumEntryRaw))
+           ELSE
+               DISPLAY "Invalid entry - numeric value required."
+           END-IF.
+
+      *> Re-prompts until the operator keys a valid number for the
+      *> second operand.
+       AcceptNum2.
+           DISPLAY "Enter second number: "
+           MOVE SPACES TO NumEntryRaw
+           ACCEPT NumEntryRaw
+           CALL "NumValidate" USING NumEntryRaw, NumEntryValid
+           IF NumEntryIsValid
+               COMPUTE Num2 =
+                   FUNCTION NUMVAL(FUNCTION TRIM(NumEntryRaw))
+           ELSE
+               DISPLAY "Invalid entry - numeric value required."
+           END-IF.
+
+       ProcessBatch.
+           OPEN INPUT ArithTxnFile
+           OPEN OUTPUT ArithOutFile
+
+           PERFORM DisplayReportHeader
+
+           PERFORM ReadTxnRecord.
+           PERFORM UNTIL EndOfTxnFile
+               MOVE TxnNum1 TO Num1
+               MOVE TxnNum2 TO Num2
+               PERFORM CalcResults
+               PERFORM WriteOutRecord
+               PERFORM ReadTxnRecord
+           END-PERFORM.
+
+           CLOSE ArithTxnFile
+           CLOSE ArithOutFile.
+
+       ReadTxnRecord.
+           READ ArithTxnFile
+               AT END SET EndOfTxnFile TO TRUE
+           END-READ.
+
+      *> Displays the standard report header before this run's batch
+      *> output - ArithOutFile's detail layout has SIGN SEPARATE
+      *> fields with no room for header text, so the console is this
+      *> report's header line, the same as TaxSlab's console report.
+       DisplayReportHeader.
+           MOVE "ARITHMETIC CALCULATION REPORT" TO RptReportTitle
+           MOVE 1 TO RptPageNumber
+           CALL "ReportHeader" USING RptReportTitle, RptPageNumber,
+               RptHeaderLine
+           DISPLAY RptHeaderLine.
+
+       WriteOutRecord.
+           MOVE Num1        TO OutNum1
+           MOVE Num2        TO OutNum2
+           MOVE TotalSum         TO OutTotalSum
+           MOVE Difference  TO OutDifference
+           MOVE Product     TO OutProduct
+           MOVE Quotient    TO OutQuotient
+           MOVE Rem   TO OutRem
+           MOVE ComputedVal TO OutComputedVal
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RunStampDate OF
+               ArithOutRecord
+           MOVE FUNCTION CURRENT-DATE(9:6) TO RunStampTime OF
+               ArithOutRecord
+           WRITE ArithOutRecord.
+
+      *> Addition, subtraction and division with remainder are the
+      *> same breakdown RateProjector returns for any Num1/Num2 pair,
+      *> so this calls it directly instead of re-adding the same
+      *> three statements here - Product and ComputedVal stay local,
+      *> below, since they need this program's own overflow trapping
+      *> and, for ComputedVal, its own distinct formula.
+       CalcResults.
+           MOVE "N" TO WS-Overflow-Flag.
+
+           CALL "RateProjector" USING Num1, Num2, ProjectionResult
+
+           MOVE PrjTotalSum   TO TotalSum
+           MOVE PrjDifference TO Difference
+           MOVE PrjQuotient   TO Quotient
+           MOVE PrjRem        TO Rem
+
+      * Multiplication - Product overflows when both Num1 and Num2
+      * are large three-digit values, so guard it and log the
+      * rejected combination instead of keeping a truncated answer.
+      * Kept local rather than taken from RateProjector, which has
+      * no overflow trap of its own.
+           MULTIPLY Num1 BY Num2 GIVING Product
+               ON SIZE ERROR
+                   MOVE 0 TO Product
+                   SET OverflowOccurred TO TRUE
+                   SET ErrNumericOverflow TO TRUE
+                   MOVE StdErrorCode TO ExcReasonCode
+                   MOVE "Product overflow on MULTIPLY" TO ExcReason
+                   PERFORM WriteExcRecord
+           END-MULTIPLY.
+
+      * Compute Example (mix operations) - kept local; RateProjector's
+      * ComputedVal is a rate projection off GrowthFactor, a different
+      * calculation for a different purpose.
+           COMPUTE ComputedVal = (Num1 + Num2) * (Num1 - Num2) / 2
+               ON SIZE ERROR
+                   MOVE 0 TO ComputedVal
+                   SET OverflowOccurred TO TRUE
+                   SET ErrNumericOverflow TO TRUE
+                   MOVE StdErrorCode TO ExcReasonCode
+                   MOVE "ComputedVal overflow on COMPUTE" TO ExcReason
+                   PERFORM WriteExcRecord
+           END-COMPUTE.
+
+       WriteExcRecord.
+           MOVE Num1 TO ExcNum1
+           MOVE Num2 TO ExcNum2
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RunStampDate OF
+               ArithExcRecord
+           MOVE FUNCTION CURRENT-DATE(9:6) TO RunStampTime OF
+               ArithExcRecord
+           WRITE ArithExcRecord
+           ADD 1 TO ExceptionCount
+
+           MOVE "Arithmatic"  TO ExcpProgramId
+           MOVE ExcReasonCode TO ExcpReasonCode
+           MOVE ExcReason     TO ExcpReasonText
+           MOVE OperatorId    TO ExcpOperatorId
+           CALL "ExceptionLog" USING ExcpProgramId, ExcpReasonCode,
+               ExcpReasonText, ExcpOperatorId.
+
+      *> Re-prompts until the operator signs on with a recognized ID
+      *> and password, before any processing begins.
+       SignOnOperator.
+           DISPLAY "Operator ID: "
+           ACCEPT OperatorId
+           DISPLAY "Password: "
+           ACCEPT OperatorPassword
+           CALL "OperatorSignOn" USING OperatorId, OperatorPassword,
+               OperatorSignOnValid
+           IF NOT OperatorSignOnOk
+               DISPLAY "Sign-on rejected - try again."
+           END-IF.
+
+      *> Appends a run-level entry to the central audit trail with
+      *> the last values this run worked with.
+       WriteAuditLog.
+           MOVE "Arithmatic" TO AuditProgramId
+           MOVE SPACES TO AuditKeyInputs
+           STRING "Num1=" Num1 " Num2=" Num2
+               DELIMITED BY SIZE INTO AuditKeyInputs
+           MOVE SPACES TO AuditKeyOutputs
+           STRING "Sum=" TotalSum " Diff=" Difference
+               " Product=" Product
+               DELIMITED BY SIZE INTO AuditKeyOutputs
+           MOVE OperatorId TO AuditOperatorId
+           CALL "AuditLog" USING AuditProgramId, AuditKeyInputs,
+               AuditKeyOutputs, AuditOperatorId.
