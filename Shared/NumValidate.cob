@@ -0,0 +1,24 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NumValidate.
+
+      *> Shared numeric-input validation.  Every program that ACCEPTs
+      *> a numeric value from the operator calls this right after the
+      *> ACCEPT - into a generic alphanumeric staging field, not the
+      *> real numeric item - so a non-numeric keystroke is rejected
+      *> cleanly instead of corrupting the field or aborting the run.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+           COPY NUMENTRY.
+
+       PROCEDURE DIVISION USING NumEntryRaw, NumEntryValid.
+       MainLine.
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(NumEntryRaw)) = 0
+               MOVE "Y" TO NumEntryValid
+           ELSE
+               MOVE "N" TO NumEntryValid
+           END-IF
+
+           GOBACK.
