@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExceptionLog.
+
+      *> Shared exception subroutine.  Every program that hits one of
+      *> the standard error conditions in Copybooks/ERRCODES.CPY calls
+      *> this once per condition to append a record to a central
+      *> exception file, so reviewing the day's rejects doesn't mean
+      *> chasing each program's own exception file separately.  This
+      *> supplements, not replaces, a program's own domain-specific
+      *> exception file where one already exists.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ExceptionTrailFile ASSIGN TO
+               "Data/Shared/EXCEPTIONLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ExceptionTrailFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ExceptionTrailFile.
+       01  ExceptionTrailRecord.
+           05 EtrProgramId  PIC X(15).
+           05 EtrTimestamp  PIC X(14).
+           05 EtrReasonCode PIC X(3).
+           05 EtrReasonText PIC X(40).
+           05 EtrOperatorId PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 ExceptionTrailFileStatus PIC XX.
+           88 ExceptionTrailFileNotFound VALUE "35".
+
+       LINKAGE SECTION.
+           COPY EXCEPTREC.
+
+       PROCEDURE DIVISION USING ExcpProgramId, ExcpReasonCode,
+               ExcpReasonText, ExcpOperatorId.
+       MainLine.
+           MOVE ExcpProgramId  TO EtrProgramId
+           MOVE FUNCTION CURRENT-DATE(1:14) TO EtrTimestamp
+           MOVE ExcpReasonCode TO EtrReasonCode
+           MOVE ExcpReasonText TO EtrReasonText
+           MOVE ExcpOperatorId TO EtrOperatorId
+
+           OPEN EXTEND ExceptionTrailFile
+           IF ExceptionTrailFileNotFound
+               OPEN OUTPUT ExceptionTrailFile
+           END-IF
+           WRITE ExceptionTrailRecord
+           CLOSE ExceptionTrailFile
+
+           GOBACK.
