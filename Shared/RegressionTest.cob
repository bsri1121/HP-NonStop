@@ -0,0 +1,244 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RegressionTest.
+
+      *> Regression test harness for all thirteen programs.  Rather
+      *> than keeping thirteen separate bespoke output-file diffs,
+      *> this reuses the central audit trail every program already
+      *> writes to on each run (see Shared/AuditLog.cob) - the twelve
+      *> SYSIN-driven programs are CALLed here in the same fixed order
+      *> NightlyBatch.cob uses, RateProjector is CALLed directly with
+      *> its own USING arguments, and the program ID/key-outputs pair
+      *> each run appends to Data/Shared/AUDITLOG.DAT is compared
+      *> against a golden-master expected value recorded the last time
+      *> a maintainer confirmed all thirteen programs were correct.
+      *> The run timestamp and key-inputs columns are intentionally
+      *> not compared - the timestamp always differs, and key-inputs
+      *> already reflects the fixed values fed below, not an outcome.
+      *>
+      *> Operationally this expects to be driven from a prepared SYSIN
+      *> stream feeding, in order: an operator ID/password pair before
+      *> each of the twelve CALLed programs' own sign-on prompt, and
+      *> that program's fixed set of interactive answers, exactly as
+      *> NightlyBatch.cob is run unattended overnight.  The twelve
+      *> programs and their expected prompts, in CALL order, are:
+      *>   Arithmatic    - Run mode, Num1, Num2
+      *>   DivideExample - Run mode, Num1, Num2
+      *>   IfExample     - Run mode, Tolerance, Num1, Num2
+      *>   IfElseExample - Run mode, Num
+      *>   Agecheck      - Run mode, Dob
+      *>   Ntimes        - ntimes, ControlTotal, then that many numbers
+      *>   Until         - Run mode, Num
+      *>   PThrou        - Run mode (uses fixed internal Num1/Num2)
+      *>   PVary         - Run mode, RangeStart, RangeEnd, N
+      *>   TaxSlab       - Salary
+      *>   DayName       - LookupMode, DayNum (number lookup)
+      *>   DayName       - LookupMode, CalDate (date lookup)
+      *>   DayName       - LookupMode, RangeStartDate, RangeEndDate
+      *>                   (calendar extract)
+      *>   DayName       - LookupMode, DayNameInput (reverse lookup)
+      *>   GradeCheck    - Run mode, StudentId, five subject marks
+      *> RateProjector takes no SYSIN of its own - it is CALLed
+      *> directly below with a fixed Num1/Num2 pair.  DayName is
+      *> CALLed four times in a row, once per lookup mode, so the
+      *> date-driven lookup, the calendar-extract range, and the
+      *> reverse name-to-number lookup are each exercised the same as
+      *> the original number lookup always was.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AuditLogFile ASSIGN TO "Data/Shared/AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AuditLogFileStatus.
+           SELECT ExpectedFile ASSIGN TO
+               "Data/Shared/Regression/EXPECTEDRESULTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AuditLogFile.
+       01  AuditLogRecord.
+           05 AlrProgramId  PIC X(15).
+           05 AlrTimestamp  PIC X(14).
+           05 AlrKeyInputs  PIC X(40).
+           05 AlrKeyOutputs PIC X(40).
+           05 AlrOperatorId PIC X(10).
+
+       FD  ExpectedFile.
+           COPY REGRESEXP.
+
+       WORKING-STORAGE SECTION.
+           COPY NUM1NUM2.
+       01 StepProgramName PIC X(15).
+
+      *> RateProjector is CALLed directly, not by name, so it needs
+      *> its own fixed input pair and the result group its USING
+      *> interface returns into.
+       01 ProjectionResult.
+           05 TotalSum     PIC 9(4).
+           05 Difference   PIC S9(4) SIGN LEADING SEPARATE.
+           05 Product      PIC 9(5).
+           05 Quotient     PIC 9(3).
+           05 Rem          PIC 9(3).
+           05 ComputedVal  PIC 9(6)V99.
+
+       01 WS-Eof-Flag PIC X VALUE "N".
+           88 EndOfAuditLogFile VALUE "Y".
+
+       01 WS-Expected-Eof-Flag PIC X VALUE "N".
+           88 EndOfExpectedFile VALUE "Y".
+
+       01 AuditLogFileStatus PIC XX.
+           88 AuditLogFileNotFound VALUE "35".
+
+       01 WS-Skip-Count   PIC 9(5) VALUE 0.
+       01 WS-Lines-Before PIC 9(5) VALUE 0.
+
+       01 MismatchCount PIC 9(3) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MainLine.
+           DISPLAY "Regression test starting.".
+
+           PERFORM CountAuditLogLines.
+           MOVE WS-Lines-Before TO WS-Skip-Count.
+
+           MOVE "Arithmatic" TO StepProgramName
+           PERFORM RunStep
+
+           MOVE "DivideExample" TO StepProgramName
+           PERFORM RunStep
+
+           MOVE "IfExample" TO StepProgramName
+           PERFORM RunStep
+
+           MOVE "IfElseExample" TO StepProgramName
+           PERFORM RunStep
+
+           MOVE "Agecheck" TO StepProgramName
+           PERFORM RunStep
+
+           MOVE "Ntimes" TO StepProgramName
+           PERFORM RunStep
+
+           MOVE "Until" TO StepProgramName
+           PERFORM RunStep
+
+           MOVE "PThrou" TO StepProgramName
+           PERFORM RunStep
+
+           MOVE "PVary" TO StepProgramName
+           PERFORM RunStep
+
+           MOVE "TaxSlab" TO StepProgramName
+           PERFORM RunStep
+
+           MOVE "DayName" TO StepProgramName
+           PERFORM RunStep
+
+           MOVE "DayName" TO StepProgramName
+           PERFORM RunStep
+
+           MOVE "DayName" TO StepProgramName
+           PERFORM RunStep
+
+           MOVE "DayName" TO StepProgramName
+           PERFORM RunStep
+
+           MOVE "GradeCheck" TO StepProgramName
+           PERFORM RunStep
+
+           MOVE 7 TO Num1
+           MOVE 3 TO Num2
+           DISPLAY "Step starting: RateProjector"
+           CALL "RateProjector" USING Num1, Num2, ProjectionResult
+           DISPLAY "Step RateProjector ended."
+
+           PERFORM CompareAuditLogToExpected.
+
+           IF MismatchCount > 0
+               DISPLAY "Regression test FAILED - " MismatchCount
+                   " mismatch(es)."
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               DISPLAY "Regression test PASSED - all thirteen programs"
+                   " matched the expected results."
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+      *> Runs one of the twelve SYSIN-driven programs by name, the
+      *> same dynamic CALL NightlyBatch.cob uses for its own steps.
+       RunStep.
+           DISPLAY "Step starting: " StepProgramName
+           CALL StepProgramName
+           DISPLAY "Step " StepProgramName " ended.".
+
+      *> Counts the audit log's line count before this run so the
+      *> new records this run appends can be told apart from
+      *> whatever history was already in the file.
+       CountAuditLogLines.
+           OPEN INPUT AuditLogFile
+           IF AuditLogFileNotFound
+               SET EndOfAuditLogFile TO TRUE
+           END-IF
+           PERFORM UNTIL EndOfAuditLogFile
+               READ AuditLogFile
+                   AT END SET EndOfAuditLogFile TO TRUE
+                   NOT AT END ADD 1 TO WS-Lines-Before
+               END-READ
+           END-PERFORM
+           IF NOT AuditLogFileNotFound
+               CLOSE AuditLogFile
+           END-IF.
+
+      *> Re-opens the audit log, skips past the records that were
+      *> already there before this run, then compares each of the
+      *> thirteen new records against the golden-master expected
+      *> file in parallel - program ID and key outputs only.
+       CompareAuditLogToExpected.
+           MOVE "N" TO WS-Eof-Flag
+           MOVE "N" TO WS-Expected-Eof-Flag
+           OPEN INPUT AuditLogFile
+           OPEN INPUT ExpectedFile
+
+           PERFORM SkipAlreadyPresentRecords WS-Skip-Count TIMES
+
+           PERFORM UNTIL EndOfAuditLogFile
+               READ AuditLogFile
+                   AT END SET EndOfAuditLogFile TO TRUE
+               END-READ
+               IF NOT EndOfAuditLogFile
+                   PERFORM CompareOneRecord
+               END-IF
+           END-PERFORM
+
+           CLOSE AuditLogFile
+           CLOSE ExpectedFile.
+
+       SkipAlreadyPresentRecords.
+           READ AuditLogFile
+               AT END SET EndOfAuditLogFile TO TRUE
+           END-READ.
+
+       CompareOneRecord.
+           READ ExpectedFile
+               AT END SET EndOfExpectedFile TO TRUE
+           END-READ
+           IF EndOfExpectedFile
+               DISPLAY "FAIL " AlrProgramId
+                   " - no expected result on file"
+               ADD 1 TO MismatchCount
+           ELSE
+               IF AlrProgramId = RegExpProgramId
+                   AND AlrKeyOutputs = RegExpKeyOutputs
+                   DISPLAY "PASS " AlrProgramId
+               ELSE
+                   DISPLAY "FAIL " AlrProgramId
+                       " - expected [" RegExpProgramId
+                       RegExpKeyOutputs "] got [" AlrProgramId
+                       AlrKeyOutputs "]"
+                   ADD 1 TO MismatchCount
+               END-IF
+           END-IF.
