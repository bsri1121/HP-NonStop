@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MainMenu.
+
+      *> Single operator entry point for the whole suite.  Lists each
+      *> of the twelve Day programs by business function and CALLs the
+      *> one picked, looping back to the menu afterwards so an operator
+      *> can run several in one sitting without knowing any PROGRAM-ID.
+      *> Each called program ends with GOBACK rather than STOP RUN so
+      *> control returns here; run standalone, GOBACK at the top level
+      *> still ends the job exactly as STOP RUN always did.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 MenuChoice PIC 99.
+       01 WS-Exit-Flag PIC X VALUE "N".
+           88 ExitRequested VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MainLine.
+           PERFORM UNTIL ExitRequested
+               PERFORM DisplayMenu
+               PERFORM AcceptChoice
+               PERFORM RunChoice
+           END-PERFORM.
+
+           GOBACK.
+
+       DisplayMenu.
+           DISPLAY " ".
+           DISPLAY "===== Day Programs Menu =====".
+           DISPLAY " Arithmetic".
+           DISPLAY "  1. Arithmatic       - sum/difference/product/etc".
+           DISPLAY "  2. DivideExample    - quotient and remainder".
+           DISPLAY " Comparisons".
+           DISPLAY "  3. IfExample        - two-number comparison".
+           DISPLAY "  4. IfElseExample    - number classification".
+           DISPLAY " Demographics".
+           DISPLAY "  5. Agecheck         - age from date of birth".
+           DISPLAY " Loops and tables".
+           DISPLAY "  6. Ntimes           - repeated addition".
+           DISPLAY "  7. Until            - factorial".
+           DISPLAY "  8. PThrou           - perform-thru arithmetic".
+           DISPLAY "  9. PVary            - multiplication table".
+           DISPLAY " Tax, calendar and grading".
+           DISPLAY " 10. TaxSlab          - marginal tax calculation".
+           DISPLAY " 11. DayName          - day-of-week lookup".
+           DISPLAY " 12. GradeCheck       - student grading".
+           DISPLAY "  0. Exit".
+           DISPLAY "Enter choice: ".
+
+       AcceptChoice.
+           ACCEPT MenuChoice.
+
+       RunChoice.
+           EVALUATE MenuChoice
+               WHEN 1  CALL "Arithmatic"
+               WHEN 2  CALL "DivideExample"
+               WHEN 3  CALL "IfExample"
+               WHEN 4  CALL "IfElseExample"
+               WHEN 5  CALL "Agecheck"
+               WHEN 6  CALL "Ntimes"
+               WHEN 7  CALL "Until"
+               WHEN 8  CALL "PThrou"
+               WHEN 9  CALL "PVary"
+               WHEN 10 CALL "TaxSlab"
+               WHEN 11 CALL "DayName"
+               WHEN 12 CALL "GradeCheck"
+               WHEN 0  SET ExitRequested TO TRUE
+               WHEN OTHER
+                   DISPLAY "Invalid choice, please try again."
+           END-EVALUATE.
