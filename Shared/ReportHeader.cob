@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReportHeader.
+
+      *> Shared report-header subroutine.  Every report-producing
+      *> program calls this once per report to build a single
+      *> formatted header line carrying the company name, the
+      *> program's own report title, the current run-date and
+      *> run-time, and a page number, so every report this suite
+      *> produces is dated and labeled the same way instead of each
+      *> program inventing its own header format.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-Company-Name PIC X(20) VALUE "ACME BATCH SYSTEMS".
+
+       01 WS-Current-Date PIC X(21).
+       01 WS-Current-Date-Parts REDEFINES WS-Current-Date.
+           05 WS-Cd-Year  PIC X(4).
+           05 WS-Cd-Month PIC X(2).
+           05 WS-Cd-Day   PIC X(2).
+           05 WS-Cd-Hour  PIC X(2).
+           05 WS-Cd-Min   PIC X(2).
+           05 WS-Cd-Sec   PIC X(2).
+           05 FILLER      PIC X(7).
+
+       01 WS-Run-Date     PIC X(10).
+       01 WS-Run-Time     PIC X(8).
+
+       LINKAGE SECTION.
+           COPY RPTHDR.
+
+       PROCEDURE DIVISION USING RptReportTitle, RptPageNumber,
+               RptHeaderLine.
+       MainLine.
+           MOVE FUNCTION CURRENT-DATE TO WS-Current-Date
+
+           MOVE SPACES TO WS-Run-Date
+           STRING WS-Cd-Year "-" WS-Cd-Month "-" WS-Cd-Day
+               DELIMITED BY SIZE INTO WS-Run-Date
+
+           MOVE SPACES TO WS-Run-Time
+           STRING WS-Cd-Hour ":" WS-Cd-Min ":" WS-Cd-Sec
+               DELIMITED BY SIZE INTO WS-Run-Time
+
+           MOVE SPACES TO RptHeaderLine
+           STRING WS-Company-Name " " RptReportTitle
+               " Date: " WS-Run-Date " Time: " WS-Run-Time
+               " Page: " RptPageNumber
+               DELIMITED BY SIZE INTO RptHeaderLine
+
+           GOBACK.
