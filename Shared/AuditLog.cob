@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AuditLog.
+
+      *> Shared audit-trail subroutine.  Every program in this system
+      *> calls this once per run to append a record of what ran, with
+      *> what it was given and what it produced, so a day's
+      *> processing can be reconstructed after the fact from one
+      *> central file instead of chasing each program's own output.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AuditTrailFile ASSIGN TO "Data/Shared/AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AuditTrailFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AuditTrailFile.
+       01  AuditTrailRecord.
+           05 AtrProgramId  PIC X(15).
+           05 AtrTimestamp  PIC X(14).
+           05 AtrKeyInputs  PIC X(40).
+           05 AtrKeyOutputs PIC X(40).
+           05 AtrOperatorId PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 AuditTrailFileStatus PIC XX.
+           88 AuditTrailFileNotFound VALUE "35".
+
+       LINKAGE SECTION.
+           COPY AUDITREC.
+
+       PROCEDURE DIVISION USING AuditProgramId, AuditKeyInputs,
+               AuditKeyOutputs, AuditOperatorId.
+       MainLine.
+           MOVE AuditProgramId  TO AtrProgramId
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AtrTimestamp
+           MOVE AuditKeyInputs  TO AtrKeyInputs
+           MOVE AuditKeyOutputs TO AtrKeyOutputs
+           MOVE AuditOperatorId TO AtrOperatorId
+
+           OPEN EXTEND AuditTrailFile
+           IF AuditTrailFileNotFound
+               OPEN OUTPUT AuditTrailFile
+           END-IF
+           WRITE AuditTrailRecord
+           CLOSE AuditTrailFile
+
+           GOBACK.
