@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NightlyBatch.
+
+      *> Master nightly batch driver.  CALLs the file-driven batch
+      *> mode of every Day program in a fixed, documented sequence and
+      *> checks RETURN-CODE after each step, the way a JCL PROC checks
+      *> a step's condition code - a step that comes back at or above
+      *> AbortThreshold stops the remaining sequence instead of
+      *> running a later step against files an earlier failure may
+      *> have left in an unknown state.  Each step still reads its
+      *> run mode and operator sign-on from SYSIN the same way it does
+      *> when run by hand; overnight this is fed from a prepared input
+      *> stream instead of typed at a console.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 StepProgramName PIC X(15).
+       01 StepReturnCode  PIC S9(4) VALUE 0.
+
+       01 WS-Abort-Flag PIC X VALUE "N".
+           88 SequenceAborted VALUE "Y".
+
+      *> A step returning this or higher stops the rest of the
+      *> sequence, the way a JCL COND parameter would - 4 is the
+      *> highest RETURN-CODE any step actually sets on a failure
+      *> (a clean run always sets 0).
+       01 AbortThreshold PIC S9(4) VALUE 4.
+
+       PROCEDURE DIVISION.
+       MainLine.
+           DISPLAY "Nightly batch sequence starting.".
+
+           MOVE "Arithmatic" TO StepProgramName
+           PERFORM RunStep
+
+           MOVE "DivideExample" TO StepProgramName
+           PERFORM RunStep
+
+           MOVE "IfExample" TO StepProgramName
+           PERFORM RunStep
+
+           MOVE "IfElseExample" TO StepProgramName
+           PERFORM RunStep
+
+           MOVE "Agecheck" TO StepProgramName
+           PERFORM RunStep
+
+           MOVE "Ntimes" TO StepProgramName
+           PERFORM RunStep
+
+           MOVE "Until" TO StepProgramName
+           PERFORM RunStep
+
+           MOVE "PThrou" TO StepProgramName
+           PERFORM RunStep
+
+           MOVE "PVary" TO StepProgramName
+           PERFORM RunStep
+
+           MOVE "TaxSlab" TO StepProgramName
+           PERFORM RunStep
+
+           MOVE "DayName" TO StepProgramName
+           PERFORM RunStep
+
+           MOVE "GradeCheck" TO StepProgramName
+           PERFORM RunStep
+
+           IF SequenceAborted
+               DISPLAY "Nightly batch sequence stopped early."
+               MOVE StepReturnCode TO RETURN-CODE
+           ELSE
+               DISPLAY "Nightly batch sequence completed normally."
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+      *> Runs one step unless an earlier step already aborted the
+      *> sequence, then checks its condition code against the
+      *> threshold.
+       RunStep.
+           IF NOT SequenceAborted
+               DISPLAY "Step starting: " StepProgramName
+               CALL StepProgramName
+               MOVE RETURN-CODE TO StepReturnCode
+               DISPLAY "Step " StepProgramName
+                   " ended with return code " StepReturnCode
+
+               IF StepReturnCode >= AbortThreshold
+                   DISPLAY "Step " StepProgramName
+                       " failed - aborting remaining steps."
+                   SET SequenceAborted TO TRUE
+               END-IF
+           END-IF.
