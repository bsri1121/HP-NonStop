@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OperatorSignOn.
+
+      *> Shared sign-on step.  Every program calls this once near the
+      *> start of its run to capture and validate an operator ID and
+      *> password against the roster file, before doing any
+      *> processing, so the central audit trail can show who produced
+      *> a given run's output.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OperatorRosterFile ASSIGN TO
+               "Data/Shared/OPERATORS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OperatorRosterFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OperatorRosterFile.
+       01  OperatorRosterRecord.
+           05 RosterOperatorId       PIC X(10).
+           05 RosterOperatorPassword PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 OperatorRosterFileStatus PIC XX.
+           88 OperatorRosterFileNotFound VALUE "35".
+
+       01 WS-Eof-Flag PIC X VALUE "N".
+           88 EndOfRosterFile VALUE "Y".
+
+       01 WS-Found-Flag PIC X VALUE "N".
+           88 OperatorFound VALUE "Y".
+
+       LINKAGE SECTION.
+           COPY OPERATOR.
+
+       PROCEDURE DIVISION USING OperatorId, OperatorPassword,
+               OperatorSignOnValid.
+       MainLine.
+           MOVE "N" TO WS-Eof-Flag
+           MOVE "N" TO WS-Found-Flag
+           MOVE "N" TO OperatorSignOnValid
+
+           OPEN INPUT OperatorRosterFile
+           IF OperatorRosterFileNotFound
+               DISPLAY "Operator roster file not found - "
+                   "sign-on rejected."
+           ELSE
+               PERFORM ReadRosterRecord
+               PERFORM UNTIL EndOfRosterFile OR OperatorFound
+                   IF RosterOperatorId = OperatorId
+                           AND RosterOperatorPassword = OperatorPassword
+                       SET OperatorFound TO TRUE
+                   ELSE
+                       PERFORM ReadRosterRecord
+                   END-IF
+               END-PERFORM
+               CLOSE OperatorRosterFile
+
+               IF OperatorFound
+                   SET OperatorSignOnOk TO TRUE
+               ELSE
+                   DISPLAY "Operator ID or password not recognized."
+               END-IF
+           END-IF
+
+           GOBACK.
+
+       ReadRosterRecord.
+           READ OperatorRosterFile
+               AT END SET EndOfRosterFile TO TRUE
+           END-READ.
