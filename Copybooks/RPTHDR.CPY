@@ -0,0 +1,8 @@
+      *> Standard report-header fields passed to the shared
+      *> ReportHeader subroutine, so every report file in the suite
+      *> starts with the same company name, title, run-date, run-time
+      *> and page number instead of each program inventing its own
+      *> layout.
+       01 RptReportTitle PIC X(30).
+       01 RptPageNumber  PIC 9(4).
+       01 RptHeaderLine  PIC X(80).
