@@ -0,0 +1,7 @@
+      *> Standard exception fields passed to the shared ExceptionLog
+      *> subroutine, so every program builds the same shape of record
+      *> for the central exception file.
+       01 ExcpProgramId  PIC X(15).
+       01 ExcpReasonCode PIC X(3).
+       01 ExcpReasonText PIC X(40).
+       01 ExcpOperatorId PIC X(10).
