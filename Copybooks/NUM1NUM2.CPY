@@ -0,0 +1,5 @@
+      *> Standard numeric input pair, shared by every program that
+      *> takes two operands from the operator or from a transaction
+      *> record, so the field definitions stay in sync in one place.
+       01 Num1 PIC S9(3) SIGN LEADING SEPARATE.
+       01 Num2 PIC S9(3) SIGN LEADING SEPARATE.
