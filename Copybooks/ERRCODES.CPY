@@ -0,0 +1,10 @@
+      *> Standard exception reason codes shared by every program that
+      *> logs to the central exception file, so the same code always
+      *> means the same condition across the whole suite rather than
+      *> each program inventing its own.  SET the condition name TO
+      *> TRUE, then MOVE StdErrorCode into the program's own reason
+      *> code field.
+       01 StdErrorCode PIC X(3).
+           88 ErrDivideByZero    VALUE "E01".
+           88 ErrNumericOverflow VALUE "E02".
+           88 ErrOutOfRangeInput VALUE "E03".
