@@ -0,0 +1,10 @@
+      *> Shared run-date/run-time stamp appended to every output
+      *> record across the suite, so a record can be tied back to
+      *> the run that produced it when troubleshooting a discrepancy
+      *> days later.  Populated from FUNCTION CURRENT-DATE
+      *> immediately before the record is written.  A program with
+      *> more than one output record carrying this stamp refers to
+      *> it qualified - RunStampDate OF <record-name> - the same way
+      *> any other duplicate-named subordinate item is resolved.
+       05 RunStampDate PIC 9(8).
+       05 RunStampTime PIC 9(6).
