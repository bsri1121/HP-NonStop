@@ -0,0 +1,10 @@
+      *> One row of the central parameter file shared across every
+      *> program that used to carry its own hardcoded thresholds.
+      *> CentralParmName identifies which threshold this row holds;
+      *> CentralParmValue carries it as a single generic unsigned
+      *> decimal wide enough for every consumer - ages, grade cutoffs,
+      *> bracket limits and rate multipliers alike - so a policy change
+      *> is one data row instead of a recompile.
+       01 CentralParmRecord.
+           05 CentralParmName  PIC X(20).
+           05 CentralParmValue PIC 9(7)V999.
