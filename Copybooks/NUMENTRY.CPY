@@ -0,0 +1,8 @@
+      *> Staging field for an operator-keyed numeric value and the
+      *> valid/invalid flag the shared numeric-input validation
+      *> routine returns, so a bad keystroke gets a clean re-prompt
+      *> instead of corrupting the real numeric field or aborting
+      *> the run.
+       01 NumEntryRaw   PIC X(18).
+       01 NumEntryValid PIC X VALUE "N".
+           88 NumEntryIsValid VALUE "Y".
