@@ -0,0 +1,7 @@
+      *> Operator sign-on fields shared between a calling program's
+      *> WORKING-STORAGE and the OperatorSignOn subroutine's LINKAGE,
+      *> so every program captures who ran it before doing any work.
+       01 OperatorId         PIC X(10).
+       01 OperatorPassword   PIC X(10).
+       01 OperatorSignOnValid PIC X VALUE "N".
+           88 OperatorSignOnOk VALUE "Y".
