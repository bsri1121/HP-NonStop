@@ -0,0 +1,11 @@
+      *> One row of the regression test's golden-master expected
+      *> results file - the program ID and the key-outputs summary
+      *> it must match in the central audit trail after a known,
+      *> fixed set of inputs has been run through it.  Grouped under
+      *> one parent so the two fields land in their own fixed byte
+      *> ranges of the record instead of sharing one (a bare pair of
+      *> 01-levels under an FD is read as alternate views of the same
+      *> bytes, not as one concatenated record).
+       01 RegExpRecord.
+           05 RegExpProgramId  PIC X(15).
+           05 RegExpKeyOutputs PIC X(40).
