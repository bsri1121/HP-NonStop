@@ -0,0 +1,7 @@
+      *> Standard audit-trail fields passed to the shared AuditLog
+      *> subroutine, so every program builds the same shape of record
+      *> for the central run history.
+       01 AuditProgramId  PIC X(15).
+       01 AuditKeyInputs  PIC X(40).
+       01 AuditKeyOutputs PIC X(40).
+       01 AuditOperatorId PIC X(10).
