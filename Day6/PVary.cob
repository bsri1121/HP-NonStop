@@ -1,19 +1,238 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PVary.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PVary.
 
-Data Division.
-    Working-Storage Section.
-    01 N PIC 9(2).
-    01 I PIC 9(2).
-    01 Product PIC 9(3).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PVaryTxnFile ASSIGN TO "Data/PVary/PVTXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PVaryOutFile ASSIGN TO "Data/PVary/PVOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PVaryOutFileStatus.
+           SELECT PVarySummaryFile ASSIGN TO "Data/PVary/PVSUMMARY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PVarySummaryFileStatus.
 
-Procedure Division.
-    Display " Enter a number: ".
-    Accept N.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PVaryTxnFile.
+       01  PVaryTxnRecord.
+           05 TxnN PIC 9(2).
 
-    Perform Varying I from 1 by 1 until I > 10
-        Compute Product = N * I
-        DISPLAY N " * " I " = " Product
-    End-Perform.
+       FD  PVaryOutFile.
+       01  PVaryOutRecord.
+           05 OutN       PIC 9(2).
+           05 OutIndex   PIC 9(2).
+           05 OutProduct PIC 9(5).
+           COPY RUNSTAMP.
 
-    Stop Run.
+       FD  PVarySummaryFile.
+       01  PVarySummaryRecord.
+           05 SummaryRecordType PIC X(5).
+           05 SummaryN          PIC 9(2).
+           05 SummaryTotal      PIC 9(7).
+           COPY RUNSTAMP.
+           05 FILLER             PIC X(52).
+
+      *> Alternate view of the same record storage used to write the
+      *> report-header line as plain text - sized to the full record
+      *> so the 80-byte header line from RPTHDR isn't truncated.
+       01  PVarySummaryHeaderRecord REDEFINES PVarySummaryRecord.
+           05 SummaryHeaderText PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY AUDITREC.
+           COPY OPERATOR.
+           COPY RPTHDR.
+       01 N          PIC 9(2).
+       01 TableIndex PIC 9(2).
+       01 Product    PIC 9(5).
+
+       01 RangeStart PIC 9(2) VALUE 1.
+       01 RangeEnd   PIC 9(2) VALUE 10.
+
+       01 TableTotal PIC 9(7) VALUE 0.
+       01 GrandTotal PIC 9(7) VALUE 0.
+
+       01 RunMode PIC X.
+           88 BatchMode VALUE "B".
+
+       01 WS-Eof-Flag PIC X VALUE "N".
+           88 EndOfTxnFile VALUE "Y".
+
+       01 PVaryOutFileStatus     PIC XX.
+       01 PVarySummaryFileStatus PIC XX.
+
+      *> Set when an OPEN OUTPUT above comes back with anything other
+      *> than a clean file status - a missing output directory fails
+      *> this way with no abend, so this catches it instead of
+      *> silently discarding every WRITE for the rest of the run.
+       01 WS-Fatal-Flag PIC X VALUE "N".
+           88 FatalFileError VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MainLine.
+           MOVE "N" TO OperatorSignOnValid
+           PERFORM SignOnOperator UNTIL OperatorSignOnOk.
+
+           DISPLAY "Run mode - (I)nteractive or (B)atch: ".
+           ACCEPT RunMode.
+
+           DISPLAY "Start of table range: ".
+           ACCEPT RangeStart.
+           DISPLAY "End of table range: ".
+           ACCEPT RangeEnd.
+
+           IF BatchMode
+               PERFORM ProcessBatch
+           ELSE
+               PERFORM ProcessInteractive
+           END-IF.
+
+           PERFORM WriteAuditLog.
+
+           IF FatalFileError
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+       ProcessInteractive.
+           DISPLAY " Enter a number: ".
+           ACCEPT N.
+
+           MOVE 0 TO TableTotal
+           PERFORM BuildTableEntry
+               VARYING TableIndex FROM RangeStart BY 1
+                   UNTIL TableIndex > RangeEnd.
+
+           DISPLAY "Table total for " N " = " TableTotal.
+
+       ProcessBatch.
+           OPEN INPUT PVaryTxnFile
+           OPEN OUTPUT PVaryOutFile
+           OPEN OUTPUT PVarySummaryFile
+
+           IF PVaryOutFileStatus NOT = "00"
+               DISPLAY "Unable to open PVaryOutFile - file status "
+                   PVaryOutFileStatus
+               SET FatalFileError TO TRUE
+           END-IF
+           IF PVarySummaryFileStatus NOT = "00"
+               DISPLAY "Unable to open PVarySummaryFile - file status "
+                   PVarySummaryFileStatus
+               SET FatalFileError TO TRUE
+           END-IF
+
+           MOVE 0 TO GrandTotal
+           MOVE 0 TO RptPageNumber
+
+           IF NOT FatalFileError
+               PERFORM ReadTxnRecord
+               PERFORM UNTIL EndOfTxnFile
+                   ADD 1 TO RptPageNumber
+                   PERFORM WriteReportHeader
+                   MOVE TxnN TO N
+                   MOVE 0 TO TableTotal
+                   PERFORM BuildTableEntry
+                       VARYING TableIndex FROM RangeStart BY 1
+                           UNTIL TableIndex > RangeEnd
+                   ADD TableTotal TO GrandTotal
+                   PERFORM WriteTableSummary
+                   PERFORM ReadTxnRecord
+               END-PERFORM
+
+               PERFORM WriteGrandTotal
+           END-IF.
+
+           CLOSE PVaryTxnFile
+           CLOSE PVaryOutFile
+           CLOSE PVarySummaryFile.
+
+       ReadTxnRecord.
+           READ PVaryTxnFile
+               AT END SET EndOfTxnFile TO TRUE
+           END-READ.
+
+      *> Writes the standard report header as a new page break ahead
+      *> of each table in the batch summary report, so successive
+      *> tables in a multi-N run are visually separated rather than
+      *> sharing a single first-page header.
+       WriteReportHeader.
+           MOVE "MULTIPLICATION TABLE SUMMARY REPORT" TO
+               RptReportTitle
+           CALL "ReportHeader" USING RptReportTitle, RptPageNumber,
+               RptHeaderLine
+           MOVE RptHeaderLine TO SummaryHeaderText
+           WRITE PVarySummaryHeaderRecord.
+
+       BuildTableEntry.
+           COMPUTE Product = N * TableIndex
+           DISPLAY N " * " TableIndex " = " Product
+           ADD Product TO TableTotal
+
+           IF BatchMode
+               PERFORM WriteOutRecord
+           END-IF.
+
+       WriteOutRecord.
+           MOVE N          TO OutN
+           MOVE TableIndex TO OutIndex
+           MOVE Product    TO OutProduct
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RunStampDate OF
+               PVaryOutRecord
+           MOVE FUNCTION CURRENT-DATE(9:6) TO RunStampTime OF
+               PVaryOutRecord
+           WRITE PVaryOutRecord.
+
+       WriteTableSummary.
+           MOVE SPACES  TO PVarySummaryRecord
+           MOVE "TABLE" TO SummaryRecordType
+           MOVE N          TO SummaryN
+           MOVE TableTotal TO SummaryTotal
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RunStampDate OF
+               PVarySummaryRecord
+           MOVE FUNCTION CURRENT-DATE(9:6) TO RunStampTime OF
+               PVarySummaryRecord
+           WRITE PVarySummaryRecord.
+
+       WriteGrandTotal.
+           MOVE SPACES  TO PVarySummaryRecord
+           MOVE "GRAND" TO SummaryRecordType
+           MOVE 0          TO SummaryN
+           MOVE GrandTotal TO SummaryTotal
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RunStampDate OF
+               PVarySummaryRecord
+           MOVE FUNCTION CURRENT-DATE(9:6) TO RunStampTime OF
+               PVarySummaryRecord
+           WRITE PVarySummaryRecord.
+
+      *> Re-prompts until the operator signs on with a recognized ID
+      *> and password, before any processing begins.
+       SignOnOperator.
+           DISPLAY "Operator ID: "
+           ACCEPT OperatorId
+           DISPLAY "Password: "
+           ACCEPT OperatorPassword
+           CALL "OperatorSignOn" USING OperatorId, OperatorPassword,
+               OperatorSignOnValid
+           IF NOT OperatorSignOnOk
+               DISPLAY "Sign-on rejected - try again."
+           END-IF.
+
+      *> Appends a run-level entry to the central audit trail with
+      *> the last table and its total this run worked with.
+       WriteAuditLog.
+           MOVE "PVary" TO AuditProgramId
+           MOVE SPACES TO AuditKeyInputs
+           STRING "N=" N " RangeStart=" RangeStart
+               " RangeEnd=" RangeEnd
+               DELIMITED BY SIZE INTO AuditKeyInputs
+           MOVE SPACES TO AuditKeyOutputs
+           STRING "TableTotal=" TableTotal
+               DELIMITED BY SIZE INTO AuditKeyOutputs
+           MOVE OperatorId TO AuditOperatorId
+           CALL "AuditLog" USING AuditProgramId, AuditKeyInputs,
+               AuditKeyOutputs, AuditOperatorId.
