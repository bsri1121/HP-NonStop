@@ -1,31 +1,241 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PThrou.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PThrouTxnFile ASSIGN TO "Data/PThrou/PTTXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PThrouOutFile ASSIGN TO "Data/PThrou/PTOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PThrouOutFileStatus.
+           SELECT PThrouTimingFile ASSIGN TO
+               "Data/PThrou/PTTIMING.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PThrouTimingFileStatus.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PThrouTxnFile.
+       01  PThrouTxnRecord.
+           05 TxnNum1 PIC 9(3).
+           05 TxnNum2 PIC 9(3).
+
+       FD  PThrouOutFile.
+       01  PThrouOutRecord.
+           05 OutNum1            PIC 9(3).
+           05 OutNum2            PIC 9(3).
+           05 OutAddResult       PIC 9(5).
+           05 OutSubtractResult  PIC S9(5) SIGN LEADING SEPARATE.
+           05 OutMultiplyResult  PIC 9(5).
+           COPY RUNSTAMP.
+
+      *> One record per paragraph entry/exit, so AddPara, SubtractPara
+      *> and MultiplyPara each leave a durable timing trail instead of
+      *> only a console DISPLAY of the elapsed time.
+       FD  PThrouTimingFile.
+       01  PThrouTimingRecord.
+           05 TimingParaName  PIC X(12).
+           05 TimingStartTime PIC 9(8).
+           05 TimingEndTime   PIC 9(8).
+           05 TimingElapsed   PIC S9(8).
+           COPY RUNSTAMP.
+
        WORKING-STORAGE SECTION.
-       01 Num1   PIC 9(3) VALUE 10.
-       01 Num2   PIC 9(3) VALUE 5.
-       01 Result PIC 9(5).
+           COPY NUM1NUM2.
+           COPY AUDITREC.
+           COPY OPERATOR.
+
+       01 AddResult      PIC 9(5).
+       01 SubtractResult PIC S9(5) SIGN LEADING SEPARATE.
+       01 MultiplyResult PIC 9(5).
+
+       01 RunMode PIC X.
+           88 BatchMode VALUE "B".
+
+       01 WS-Eof-Flag PIC X VALUE "N".
+           88 EndOfTxnFile VALUE "Y".
+
+       01 PThrouOutFileStatus    PIC XX.
+       01 PThrouTimingFileStatus PIC XX.
+
+      *> Set when an OPEN OUTPUT above comes back with anything other
+      *> than a clean file status - a missing output directory fails
+      *> this way with no abend, so this catches it instead of
+      *> silently discarding every WRITE for the rest of the run.
+       01 WS-Fatal-Flag PIC X VALUE "N".
+           88 FatalFileError VALUE "Y".
+
+      *> Elapsed time per paragraph, in hundredths of a second, taken
+      *> from the time-of-day clock around each paragraph's work.
+       01 ParaStartTime PIC 9(8).
+       01 ParaEndTime   PIC 9(8).
+       01 ParaElapsed   PIC S9(8).
+       01 ParaName      PIC X(12).
 
        PROCEDURE DIVISION.
+       MainLine.
+           MOVE "N" TO OperatorSignOnValid
+           PERFORM SignOnOperator UNTIL OperatorSignOnOk.
+
+           DISPLAY "Run mode - (I)nteractive or (B)atch: ".
+           ACCEPT RunMode.
+
+           IF BatchMode
+               PERFORM ProcessBatch
+           ELSE
+               PERFORM ProcessInteractive
+           END-IF.
+
+           PERFORM WriteAuditLog.
+
+           IF FatalFileError
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
 
-           PERFORM AddPara THROUGH MultiplyPara
-           STOP RUN.
-       
-       *> Paragraph to add numbers
+       ProcessInteractive.
+           MOVE 10 TO Num1
+           MOVE 5  TO Num2
+
+           OPEN OUTPUT PThrouTimingFile
+           IF PThrouTimingFileStatus NOT = "00"
+               DISPLAY "Unable to open PThrouTimingFile - file status "
+                   PThrouTimingFileStatus
+               SET FatalFileError TO TRUE
+           END-IF
+
+           IF NOT FatalFileError
+               PERFORM AddPara THROUGH MultiplyPara
+
+               CLOSE PThrouTimingFile
+
+               DISPLAY "Addition Result: "       AddResult
+               DISPLAY "Subtraction Result: "    SubtractResult
+               DISPLAY "Multiplication Result: " MultiplyResult
+           END-IF.
+
+       ProcessBatch.
+           OPEN INPUT PThrouTxnFile
+           OPEN OUTPUT PThrouOutFile
+           OPEN OUTPUT PThrouTimingFile
+
+           IF PThrouOutFileStatus NOT = "00"
+               DISPLAY "Unable to open PThrouOutFile - file status "
+                   PThrouOutFileStatus
+               SET FatalFileError TO TRUE
+           END-IF
+           IF PThrouTimingFileStatus NOT = "00"
+               DISPLAY "Unable to open PThrouTimingFile - file status "
+                   PThrouTimingFileStatus
+               SET FatalFileError TO TRUE
+           END-IF
+
+           IF NOT FatalFileError
+               PERFORM ReadTxnRecord
+               PERFORM UNTIL EndOfTxnFile
+                   MOVE TxnNum1 TO Num1
+                   MOVE TxnNum2 TO Num2
+                   PERFORM AddPara THROUGH MultiplyPara
+                   PERFORM WriteOutRecord
+                   PERFORM ReadTxnRecord
+               END-PERFORM
+           END-IF.
+
+           CLOSE PThrouTxnFile
+           CLOSE PThrouOutFile
+           CLOSE PThrouTimingFile.
+
+       ReadTxnRecord.
+           READ PThrouTxnFile
+               AT END SET EndOfTxnFile TO TRUE
+           END-READ.
+
+       WriteOutRecord.
+           MOVE Num1            TO OutNum1
+           MOVE Num2            TO OutNum2
+           MOVE AddResult       TO OutAddResult
+           MOVE SubtractResult  TO OutSubtractResult
+           MOVE MultiplyResult  TO OutMultiplyResult
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RunStampDate OF
+               PThrouOutRecord
+           MOVE FUNCTION CURRENT-DATE(9:6) TO RunStampTime OF
+               PThrouOutRecord
+           WRITE PThrouOutRecord.
+
+      *> Writes one timing record per paragraph entry/exit, using the
+      *> start/end/elapsed values the calling paragraph already has.
+       WriteTimingRecord.
+           MOVE ParaName     TO TimingParaName
+           MOVE ParaStartTime TO TimingStartTime
+           MOVE ParaEndTime   TO TimingEndTime
+           MOVE ParaElapsed   TO TimingElapsed
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RunStampDate OF
+               PThrouTimingRecord
+           MOVE FUNCTION CURRENT-DATE(9:6) TO RunStampTime OF
+               PThrouTimingRecord
+           WRITE PThrouTimingRecord.
+
+      *> Paragraph to add numbers
        AddPara.
-           ADD Num1 TO Num2 GIVING Result
-           DISPLAY "Addition Result: " Result
+           MOVE "AddPara" TO ParaName
+           ACCEPT ParaStartTime FROM TIME
+           ADD Num1 TO Num2 GIVING AddResult
+           ACCEPT ParaEndTime FROM TIME
+           COMPUTE ParaElapsed = ParaEndTime - ParaStartTime
+           DISPLAY "AddPara elapsed (hhmmsshh): " ParaElapsed
+           PERFORM WriteTimingRecord
            .
 
-       *> Paragraph to subtract numbers
+      *> Paragraph to subtract numbers
        SubtractPara.
-           SUBTRACT Num2 FROM Num1 GIVING Result
-           DISPLAY "Subtraction Result: " Result
+           MOVE "SubtractPara" TO ParaName
+           ACCEPT ParaStartTime FROM TIME
+           SUBTRACT Num2 FROM Num1 GIVING SubtractResult
+           ACCEPT ParaEndTime FROM TIME
+           COMPUTE ParaElapsed = ParaEndTime - ParaStartTime
+           DISPLAY "SubtractPara elapsed (hhmmsshh): " ParaElapsed
+           PERFORM WriteTimingRecord
            .
 
-       *> Paragraph to multiply numbers
+      *> Paragraph to multiply numbers
        MultiplyPara.
-           MULTIPLY Num1 BY Num2 GIVING Result
-           DISPLAY "Multiplication Result: " Result
+           MOVE "MultiplyPara" TO ParaName
+           ACCEPT ParaStartTime FROM TIME
+           MULTIPLY Num1 BY Num2 GIVING MultiplyResult
+           ACCEPT ParaEndTime FROM TIME
+           COMPUTE ParaElapsed = ParaEndTime - ParaStartTime
+           DISPLAY "MultiplyPara elapsed (hhmmsshh): " ParaElapsed
+           PERFORM WriteTimingRecord
            .
+
+      *> Re-prompts until the operator signs on with a recognized ID
+      *> and password, before any processing begins.
+       SignOnOperator.
+           DISPLAY "Operator ID: "
+           ACCEPT OperatorId
+           DISPLAY "Password: "
+           ACCEPT OperatorPassword
+           CALL "OperatorSignOn" USING OperatorId, OperatorPassword,
+               OperatorSignOnValid
+           IF NOT OperatorSignOnOk
+               DISPLAY "Sign-on rejected - try again."
+           END-IF.
+
+      *> Appends a run-level entry to the central audit trail with
+      *> the last values this run worked with.
+       WriteAuditLog.
+           MOVE "PThrou" TO AuditProgramId
+           MOVE SPACES TO AuditKeyInputs
+           STRING "Num1=" Num1 " Num2=" Num2
+               DELIMITED BY SIZE INTO AuditKeyInputs
+           MOVE SPACES TO AuditKeyOutputs
+           STRING "Add=" AddResult " Sub=" SubtractResult
+               " Mul=" MultiplyResult
+               DELIMITED BY SIZE INTO AuditKeyOutputs
+           MOVE OperatorId TO AuditOperatorId
+           CALL "AuditLog" USING AuditProgramId, AuditKeyInputs,
+               AuditKeyOutputs, AuditOperatorId.
