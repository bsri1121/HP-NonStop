@@ -1,23 +1,271 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DayName.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HolidayFile ASSIGN TO "Data/EvVar/HOLIDAYS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CalendarExtractFile ASSIGN TO
+               "Data/EvVar/CALENDAR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HolidayFile.
+       01  HolidayRecord.
+           05 HolidayDate PIC 9(8).
+
+      *> One record per day in an operator-supplied date range,
+      *> flagging it weekday/weekend/holiday the way a settlement or
+      *> payroll calendar would be built up in advance.
+       FD  CalendarExtractFile.
+       01  CalendarExtractRecord.
+           05 CalExtractDate    PIC 9(8).
+           05 CalExtractDayText PIC X(9).
+           05 CalExtractStatus  PIC X(12).
+           COPY RUNSTAMP.
+
        WORKING-STORAGE SECTION.
-       01 DayNum PIC 9.
+           COPY AUDITREC.
+           COPY OPERATOR.
+           COPY ERRCODES.
+           COPY EXCEPTREC.
+       01 DayNum   PIC 9.
+       01 DayText  PIC X(9).
+
+       01 LookupMode PIC X.
+           88 DateLookup       VALUE "D".
+           88 WeekView         VALUE "W".
+           88 ReverseLookup    VALUE "R".
+           88 CalendarExtract  VALUE "C".
+
+       01 RangeStartDate PIC 9(8).
+       01 RangeEndDate   PIC 9(8).
+       01 RangeStartInt  PIC 9(8).
+       01 RangeEndInt    PIC 9(8).
+       01 RangeDateInt   PIC 9(8).
+
+       01 DayNameInput PIC X(9).
+       01 WeekStartInt  PIC 9(8).
+       01 WeekOffset    PIC 9.
+       01 WeekDate      PIC 9(8).
+
+       01 CalDate PIC 9(8).
+       01 CalDateInt PIC 9(8).
+       01 DowRemainder PIC 9.
+
+       01 BusinessDayStatus PIC X(12).
+
+       01 WS-Eof-Flag PIC X VALUE "N".
+           88 EndOfHolidayFile VALUE "Y".
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter day number (1-7): "
-           ACCEPT DayNum
+           MOVE "N" TO OperatorSignOnValid
+           PERFORM SignOnOperator UNTIL OperatorSignOnOk
 
+           DISPLAY "Look up by (N)umber, (D)ate, (W)eek, (R)everse "
+               "or (C)alendar extract: "
+           ACCEPT LookupMode
+
+           EVALUATE TRUE
+               WHEN DateLookup
+                   DISPLAY "Enter date (YYYYMMDD): "
+                   ACCEPT CalDate
+                   PERFORM CalcDayNumFromDate
+                   PERFORM LookupDayText
+                   DISPLAY DayText
+                   PERFORM CheckBusinessDay
+                   DISPLAY BusinessDayStatus
+               WHEN CalendarExtract
+                   DISPLAY "Enter start date (YYYYMMDD): "
+                   ACCEPT RangeStartDate
+                   DISPLAY "Enter end date (YYYYMMDD): "
+                   ACCEPT RangeEndDate
+                   PERFORM GenerateCalendarExtract
+               WHEN WeekView
+                   DISPLAY "Enter any date in the week (YYYYMMDD): "
+                   ACCEPT CalDate
+                   PERFORM CalcDayNumFromDate
+                   PERFORM DisplayWeek
+               WHEN ReverseLookup
+                   DISPLAY "Enter day name: "
+                   ACCEPT DayNameInput
+                   PERFORM ReverseLookupDayNum
+                   DISPLAY DayNum
+               WHEN OTHER
+                   DISPLAY "Enter day number (1-7): "
+                   ACCEPT DayNum
+                   PERFORM LookupDayText
+                   DISPLAY DayText
+           END-EVALUATE
+
+           PERFORM WriteAuditLog.
+
+           MOVE 0 TO RETURN-CODE.
+
+           GOBACK.
+
+      *> Sunday through Saturday is numbered 1 through 7 to match the
+      *> original day-number lookup.  FUNCTION INTEGER-OF-DATE gives a
+      *> day count that is a multiple of 7 on a Sunday, so a remainder
+      *> of 0 is Sunday and the remainder plus one is the day number.
+       CalcDayNumFromDate.
+           COMPUTE CalDateInt = FUNCTION INTEGER-OF-DATE(CalDate)
+           COMPUTE DowRemainder = FUNCTION MOD(CalDateInt, 7)
+           COMPUTE DayNum = DowRemainder + 1.
+
+       LookupDayText.
            EVALUATE DayNum
-               WHEN 1 DISPLAY "Sunday"
-               WHEN 2 DISPLAY "Monday"
-               WHEN 3 DISPLAY "Tuesday"
-               WHEN 4 DISPLAY "Wednesday"
-               WHEN 5 DISPLAY "Thursday"
-               WHEN 6 DISPLAY "Friday"
-               WHEN 7 DISPLAY "Saturday"
-               WHEN OTHER DISPLAY "Invalid day"
+               WHEN 1 MOVE "Sunday"    TO DayText
+               WHEN 2 MOVE "Monday"    TO DayText
+               WHEN 3 MOVE "Tuesday"   TO DayText
+               WHEN 4 MOVE "Wednesday" TO DayText
+               WHEN 5 MOVE "Thursday"  TO DayText
+               WHEN 6 MOVE "Friday"    TO DayText
+               WHEN 7 MOVE "Saturday"  TO DayText
+               WHEN OTHER
+                   MOVE "Invalid day" TO DayText
+                   PERFORM LogInvalidDayNum
+           END-EVALUATE.
+
+      *> Logs a day number outside 1-7 to the central exception file.
+       LogInvalidDayNum.
+           SET ErrOutOfRangeInput TO TRUE
+           MOVE "DayName"      TO ExcpProgramId
+           MOVE StdErrorCode   TO ExcpReasonCode
+           MOVE "Day number outside 1-7" TO ExcpReasonText
+           MOVE OperatorId     TO ExcpOperatorId
+           CALL "ExceptionLog" USING ExcpProgramId, ExcpReasonCode,
+               ExcpReasonText, ExcpOperatorId.
+
+      *> Walks the Sunday-to-Saturday week containing CalDate, showing
+      *> the calendar date and day name for each day in the week.
+       DisplayWeek.
+           COMPUTE WeekStartInt = CalDateInt - DowRemainder
+
+           PERFORM DisplayWeekDay
+               VARYING WeekOffset FROM 0 BY 1 UNTIL WeekOffset > 6.
+
+       DisplayWeekDay.
+           COMPUTE WeekDate = FUNCTION DATE-OF-INTEGER
+               (WeekStartInt + WeekOffset)
+           COMPUTE DayNum = WeekOffset + 1
+           PERFORM LookupDayText
+           DISPLAY WeekDate " " DayText.
+
+      *> Looks up the day number for a day name typed exactly as it
+      *> is displayed elsewhere in this program (e.g. "Monday").
+       ReverseLookupDayNum.
+           EVALUATE DayNameInput
+               WHEN "Sunday"    MOVE 1 TO DayNum
+               WHEN "Monday"    MOVE 2 TO DayNum
+               WHEN "Tuesday"   MOVE 3 TO DayNum
+               WHEN "Wednesday" MOVE 4 TO DayNum
+               WHEN "Thursday"  MOVE 5 TO DayNum
+               WHEN "Friday"    MOVE 6 TO DayNum
+               WHEN "Saturday"  MOVE 7 TO DayNum
+               WHEN OTHER       MOVE 0 TO DayNum
            END-EVALUATE
 
-           STOP RUN.
+      *> DayText feeds the audit trail the same as every other lookup
+      *> mode - without this it would keep whatever value an earlier
+      *> lookup in this run left behind instead of reflecting what the
+      *> operator actually typed.
+           MOVE DayNameInput TO DayText.
+
+      *> Writes one calendar-extract record per day from RangeStartDate
+      *> through RangeEndDate, each flagged weekday, weekend or
+      *> holiday - a calendar built up in advance rather than looked
+      *> up one date at a time.
+       GenerateCalendarExtract.
+           COMPUTE RangeStartInt = FUNCTION INTEGER-OF-DATE(
+               RangeStartDate)
+           COMPUTE RangeEndInt = FUNCTION INTEGER-OF-DATE(RangeEndDate)
+
+           OPEN OUTPUT CalendarExtractFile
+
+           PERFORM WriteCalendarExtractDay
+               VARYING RangeDateInt FROM RangeStartInt BY 1
+                   UNTIL RangeDateInt > RangeEndInt
+
+           CLOSE CalendarExtractFile.
+
+       WriteCalendarExtractDay.
+           COMPUTE CalDate = FUNCTION DATE-OF-INTEGER(RangeDateInt)
+           MOVE RangeDateInt TO CalDateInt
+           COMPUTE DowRemainder = FUNCTION MOD(CalDateInt, 7)
+           COMPUTE DayNum = DowRemainder + 1
+
+           PERFORM LookupDayText
+           PERFORM CheckBusinessDay
+
+           MOVE CalDate            TO CalExtractDate
+           MOVE DayText            TO CalExtractDayText
+           MOVE BusinessDayStatus  TO CalExtractStatus
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RunStampDate OF
+               CalendarExtractRecord
+           MOVE FUNCTION CURRENT-DATE(9:6) TO RunStampTime OF
+               CalendarExtractRecord
+           WRITE CalendarExtractRecord
+
+           DISPLAY CalExtractDate " " CalExtractDayText " "
+               CalExtractStatus.
+
+      *> A business day is any weekday that isn't also a holiday, the
+      *> same test a settlement or payroll calendar would apply.
+       CheckBusinessDay.
+           IF DayNum = 1 OR DayNum = 7
+               MOVE "Weekend" TO BusinessDayStatus
+           ELSE
+               MOVE "Business day" TO BusinessDayStatus
+               PERFORM CheckHolidayFile
+           END-IF.
+
+       CheckHolidayFile.
+           MOVE "N" TO WS-Eof-Flag
+           OPEN INPUT HolidayFile
+
+           PERFORM ReadHolidayRecord
+           PERFORM UNTIL EndOfHolidayFile
+               IF HolidayDate = CalDate
+                   MOVE "Holiday" TO BusinessDayStatus
+                   SET EndOfHolidayFile TO TRUE
+               ELSE
+                   PERFORM ReadHolidayRecord
+               END-IF
+           END-PERFORM.
+
+           CLOSE HolidayFile.
+
+      *> Re-prompts until the operator signs on with a recognized ID
+      *> and password, before any processing begins.
+       SignOnOperator.
+           DISPLAY "Operator ID: "
+           ACCEPT OperatorId
+           DISPLAY "Password: "
+           ACCEPT OperatorPassword
+           CALL "OperatorSignOn" USING OperatorId, OperatorPassword,
+               OperatorSignOnValid
+           IF NOT OperatorSignOnOk
+               DISPLAY "Sign-on rejected - try again."
+           END-IF.
+
+      *> Appends a run-level entry to the central audit trail with
+      *> the last lookup this run performed.
+       WriteAuditLog.
+           MOVE "DayName" TO AuditProgramId
+           MOVE SPACES TO AuditKeyInputs
+           STRING "LookupMode=" LookupMode
+               DELIMITED BY SIZE INTO AuditKeyInputs
+           MOVE SPACES TO AuditKeyOutputs
+           STRING "DayNum=" DayNum " DayText=" DayText
+               DELIMITED BY SIZE INTO AuditKeyOutputs
+           MOVE OperatorId TO AuditOperatorId
+           CALL "AuditLog" USING AuditProgramId, AuditKeyInputs,
+               AuditKeyOutputs, AuditOperatorId.
+
+       ReadHolidayRecord.
+           READ HolidayFile
+               AT END SET EndOfHolidayFile TO TRUE
+           END-READ.
