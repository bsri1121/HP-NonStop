@@ -1,25 +1,234 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TaxSlab.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BracketParmFile ASSIGN TO
+               "Data/EvTrue/TAXBRACKETS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PayrollDeductionFile ASSIGN TO
+               "Data/EvTrue/PAYROLL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PayrollFileStatus.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BracketParmFile.
+       01  BracketParmRecord.
+           05 ParmBracket1Limit PIC 9(5).
+           05 ParmBracket2Limit PIC 9(5).
+           05 ParmBracket3Limit PIC 9(5).
+           05 ParmBracket2Rate  PIC 9(2).
+           05 ParmBracket3Rate  PIC 9(2).
+           05 ParmBracket4Rate  PIC 9(2).
+
+      *> One record per run capturing the salary, the bracket it fell
+      *> into, and the computed tax - the payroll system's deduction
+      *> feed for this run.
+       FD  PayrollDeductionFile.
+       01  PayrollDeductionRecord.
+           05 PayrollSalary     PIC 9(5).
+           05 PayrollBracket    PIC X(10).
+           05 PayrollTaxAmount  PIC 9(7)V99.
+           COPY RUNSTAMP.
+
        WORKING-STORAGE SECTION.
-       01 Salary PIC 9(5).
+           COPY AUDITREC.
+           COPY NUMENTRY.
+           COPY OPERATOR.
+           COPY ERRCODES.
+           COPY EXCEPTREC.
+           COPY RPTHDR.
+       01 Salary       PIC 9(5).
+       01 TaxAmount    PIC 9(7)V99.
+       01 PortionAmount PIC 9(5).
+       01 BracketLabel PIC X(10).
+
+       01 PayrollFileStatus PIC XX.
+           88 PayrollFileNotFound VALUE "35".
+
+      *> Bracket boundaries and marginal rates for the progressive
+      *> calculation - only income falling inside a bracket is taxed
+      *> at that bracket's rate, not the whole salary.
+       01 Bracket1Limit PIC 9(5).
+       01 Bracket2Limit PIC 9(5).
+       01 Bracket3Limit PIC 9(5).
+       01 Bracket2Rate  PIC 9(2).
+       01 Bracket3Rate  PIC 9(2).
+       01 Bracket4Rate  PIC 9(2).
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter your salary: "
-           ACCEPT Salary
+           MOVE "N" TO OperatorSignOnValid
+           PERFORM SignOnOperator UNTIL OperatorSignOnOk
+
+           PERFORM LoadBracketParms
 
+           PERFORM DisplayReportHeader
+
+           MOVE "N" TO NumEntryValid
+           PERFORM AcceptSalary UNTIL NumEntryIsValid
+
+      *> The bracket message below reads the same limits loaded by
+      *> LoadBracketParms that CalcMarginalTax uses, instead of its
+      *> own separate set of literals that could drift out of step
+      *> with the real brackets.
            EVALUATE TRUE
-               WHEN Salary < 2000
+               WHEN Salary < Bracket1Limit
+                   MOVE "No Tax" TO BracketLabel
                    DISPLAY "No Tax"
-               WHEN Salary >= 2000 AND Salary <= 5000
+               WHEN Salary >= Bracket1Limit AND Salary <= Bracket2Limit
+                   MOVE "10% Tax" TO BracketLabel
                    DISPLAY "10% Tax"
-               WHEN Salary >= 5001 AND Salary <= 10000
+               WHEN Salary > Bracket2Limit AND Salary <= Bracket3Limit
+                   MOVE "20% Tax" TO BracketLabel
                    DISPLAY "20% Tax"
-               WHEN Salary > 10000
+               WHEN Salary > Bracket3Limit
+                   MOVE "30% Tax" TO BracketLabel
                    DISPLAY "30% Tax"
                WHEN OTHER
+                   MOVE "Invalid" TO BracketLabel
                    DISPLAY "Invalid Salary"
+                   PERFORM LogInvalidSalary
            END-EVALUATE
 
-           STOP RUN.
+           PERFORM CalcMarginalTax
+
+           DISPLAY "Tax amount: " TaxAmount
+
+           PERFORM WritePayrollRecord.
+
+           PERFORM WriteAuditLog.
+
+           MOVE 0 TO RETURN-CODE.
+
+           GOBACK.
+
+      *> Brackets are kept in an external parameter file rather than
+      *> hardcoded, so a change in the tax law doesn't call for a
+      *> recompile.
+       LoadBracketParms.
+           OPEN INPUT BracketParmFile
+           READ BracketParmFile
+           CLOSE BracketParmFile
+
+           MOVE ParmBracket1Limit TO Bracket1Limit
+           MOVE ParmBracket2Limit TO Bracket2Limit
+           MOVE ParmBracket3Limit TO Bracket3Limit
+           MOVE ParmBracket2Rate  TO Bracket2Rate
+           MOVE ParmBracket3Rate  TO Bracket3Rate
+           MOVE ParmBracket4Rate  TO Bracket4Rate.
+
+      *> Displays the standard report header before this run's tax
+      *> calculation - TaxSlab has no batch report file of its own,
+      *> so the console is this report's output.
+       DisplayReportHeader.
+           MOVE "TAX CALCULATION REPORT" TO RptReportTitle
+           MOVE 1 TO RptPageNumber
+           CALL "ReportHeader" USING RptReportTitle, RptPageNumber,
+               RptHeaderLine
+           DISPLAY RptHeaderLine.
+
+      *> Re-prompts until the operator keys a valid salary.
+       AcceptSalary.
+           DISPLAY "Enter your salary: "
+           MOVE SPACES TO NumEntryRaw
+           ACCEPT NumEntryRaw
+           CALL "NumValidate" USING NumEntryRaw, NumEntryValid
+           IF NumEntryIsValid
+               COMPUTE Salary =
+                   FUNCTION NUMVAL(FUNCTION TRIM(NumEntryRaw))
+           ELSE
+               DISPLAY "Invalid entry - numeric value required."
+           END-IF.
+
+      *> Appends this run's salary, bracket and tax amount to the
+      *> payroll deduction feed, creating the file on its first run.
+       WritePayrollRecord.
+           MOVE Salary      TO PayrollSalary
+           MOVE BracketLabel TO PayrollBracket
+           MOVE TaxAmount   TO PayrollTaxAmount
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RunStampDate OF
+               PayrollDeductionRecord
+           MOVE FUNCTION CURRENT-DATE(9:6) TO RunStampTime OF
+               PayrollDeductionRecord
+
+           OPEN EXTEND PayrollDeductionFile
+           IF PayrollFileNotFound
+               OPEN OUTPUT PayrollDeductionFile
+           END-IF
+           WRITE PayrollDeductionRecord
+           CLOSE PayrollDeductionFile.
+
+      *> Logs a salary that fell outside every bracket test to the
+      *> central exception file - Salary is unsigned so this can't
+      *> actually happen today, but the branch stays guarded in case
+      *> that ever changes.
+       LogInvalidSalary.
+           SET ErrOutOfRangeInput TO TRUE
+           MOVE "TaxSlab"      TO ExcpProgramId
+           MOVE StdErrorCode   TO ExcpReasonCode
+           MOVE "Invalid salary - outside all tax brackets" TO
+               ExcpReasonText
+           MOVE OperatorId     TO ExcpOperatorId
+           CALL "ExceptionLog" USING ExcpProgramId, ExcpReasonCode,
+               ExcpReasonText, ExcpOperatorId.
+
+      *> Applies each bracket's rate only to the slice of salary that
+      *> falls inside it, then sums the slices - the way tax is
+      *> actually owed, rather than one flat rate on the whole salary.
+       CalcMarginalTax.
+           MOVE 0 TO TaxAmount
+
+           IF Salary > Bracket1Limit
+               IF Salary < Bracket2Limit
+                   COMPUTE PortionAmount = Salary - Bracket1Limit
+               ELSE
+                   COMPUTE PortionAmount = Bracket2Limit - Bracket1Limit
+               END-IF
+               COMPUTE TaxAmount = TaxAmount +
+                   PortionAmount * Bracket2Rate / 100
+           END-IF
+
+           IF Salary > Bracket2Limit
+               IF Salary < Bracket3Limit
+                   COMPUTE PortionAmount = Salary - Bracket2Limit
+               ELSE
+                   COMPUTE PortionAmount = Bracket3Limit - Bracket2Limit
+               END-IF
+               COMPUTE TaxAmount = TaxAmount +
+                   PortionAmount * Bracket3Rate / 100
+           END-IF
+
+           IF Salary > Bracket3Limit
+               COMPUTE PortionAmount = Salary - Bracket3Limit
+               COMPUTE TaxAmount = TaxAmount +
+                   PortionAmount * Bracket4Rate / 100
+           END-IF.
+
+      *> Re-prompts until the operator signs on with a recognized ID
+      *> and password, before any processing begins.
+       SignOnOperator.
+           DISPLAY "Operator ID: "
+           ACCEPT OperatorId
+           DISPLAY "Password: "
+           ACCEPT OperatorPassword
+           CALL "OperatorSignOn" USING OperatorId, OperatorPassword,
+               OperatorSignOnValid
+           IF NOT OperatorSignOnOk
+               DISPLAY "Sign-on rejected - try again."
+           END-IF.
+
+      *> Appends a run-level entry to the central audit trail with
+      *> the salary this run worked with.
+       WriteAuditLog.
+           MOVE "TaxSlab" TO AuditProgramId
+           MOVE SPACES TO AuditKeyInputs
+           STRING "Salary=" Salary
+               DELIMITED BY SIZE INTO AuditKeyInputs
+           MOVE SPACES TO AuditKeyOutputs
+           STRING "TaxAmount=" TaxAmount
+               DELIMITED BY SIZE INTO AuditKeyOutputs
+           MOVE OperatorId TO AuditOperatorId
+           CALL "AuditLog" USING AuditProgramId, AuditKeyInputs,
+               AuditKeyOutputs, AuditOperatorId.
