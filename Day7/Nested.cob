@@ -1,22 +1,416 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GradeCheck.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GradeTxnFile ASSIGN TO "Data/Nested/GCTXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GradeFile ASSIGN TO "Data/Nested/GCGRADES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GradeFileStatus.
+           SELECT RankedFile ASSIGN TO "Data/Nested/GCRANKSRT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GradeRankFile ASSIGN TO "Data/Nested/GCRANK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RankSortFile ASSIGN TO "Data/Nested/GCRANKWRK.DAT".
+           SELECT CentralParmFile ASSIGN TO
+               "Data/Shared/PARAMETERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GradeTxnFile.
+       01  GradeTxnRecord.
+           05 TxnStudentId PIC X(10).
+           05 TxnSubject1  PIC 9(3).
+           05 TxnSubject2  PIC 9(3).
+           05 TxnSubject3  PIC 9(3).
+           05 TxnSubject4  PIC 9(3).
+           05 TxnSubject5  PIC 9(3).
+
+      *> One persisted academic record per student, appended across
+      *> runs so a class roster builds up over time instead of each
+      *> student's result disappearing with the console DISPLAY.
+       FD  GradeFile.
+       01  GradeRecord.
+           05 GrStudentId    PIC X(10).
+           05 GrSubject1     PIC 9(3).
+           05 GrSubject2     PIC 9(3).
+           05 GrSubject3     PIC 9(3).
+           05 GrSubject4     PIC 9(3).
+           05 GrSubject5     PIC 9(3).
+           05 GrTotalMarks   PIC 9(4).
+           05 GrAverageMarks PIC 9(3)V99.
+           05 GrGpa          PIC 9V99.
+           05 GrLetterGrade  PIC X(1).
+           05 GrPassFail     PIC X(4).
+           05 GrHonorRoll    PIC X(1).
+           COPY RUNSTAMP.
+
+      *> Work file for the SORT that drives the class ranking report.
+       SD  RankSortFile.
+       01  RankSortRecord.
+           05 SrtStudentId    PIC X(10).
+           05 SrtSubject1     PIC 9(3).
+           05 SrtSubject2     PIC 9(3).
+           05 SrtSubject3     PIC 9(3).
+           05 SrtSubject4     PIC 9(3).
+           05 SrtSubject5     PIC 9(3).
+           05 SrtTotalMarks   PIC 9(4).
+           05 SrtAverageMarks PIC 9(3)V99.
+           05 SrtGpa          PIC 9V99.
+           05 SrtLetterGrade  PIC X(1).
+           05 SrtPassFail     PIC X(4).
+           05 SrtHonorRoll    PIC X(1).
+
+       FD  RankedFile.
+       01  RankedRecord.
+           05 RkdStudentId    PIC X(10).
+           05 RkdSubject1     PIC 9(3).
+           05 RkdSubject2     PIC 9(3).
+           05 RkdSubject3     PIC 9(3).
+           05 RkdSubject4     PIC 9(3).
+           05 RkdSubject5     PIC 9(3).
+           05 RkdTotalMarks   PIC 9(4).
+           05 RkdAverageMarks PIC 9(3)V99.
+           05 RkdGpa          PIC 9V99.
+           05 RkdLetterGrade  PIC X(1).
+           05 RkdPassFail     PIC X(4).
+           05 RkdHonorRoll    PIC X(1).
+
+       FD  GradeRankFile.
+       01  GradeRankRecord.
+           05 RankPosition    PIC 9(3).
+           05 RankStudentId   PIC X(10).
+           05 RankTotalMarks  PIC 9(4).
+           05 RankGpa         PIC 9V99.
+           05 RankLetterGrade PIC X(1).
+           05 RankHonorRoll   PIC X(1).
+           COPY RUNSTAMP.
+           05 FILLER          PIC X(44).
+
+      *> Alternate view of the same record storage used to write the
+      *> report-header line as plain text - sized to the full record
+      *> so the 80-byte header line from RPTHDR isn't truncated.
+       01  GradeRankHeaderRecord REDEFINES GradeRankRecord.
+           05 RankHeaderText PIC X(80).
+
+       FD  CentralParmFile.
+           COPY PARMREC.
+
        WORKING-STORAGE SECTION.
-       01 Marks PIC 9(3).
+           COPY AUDITREC.
+           COPY OPERATOR.
+           COPY RPTHDR.
+       01 StudentId     PIC X(10).
+       01 Subject1Marks PIC 9(3).
+       01 Subject2Marks PIC 9(3).
+       01 Subject3Marks PIC 9(3).
+       01 Subject4Marks PIC 9(3).
+       01 Subject5Marks PIC 9(3).
+
+       01 TotalMarks    PIC 9(4).
+       01 AverageMarks  PIC 9(3)V99.
+       01 Gpa           PIC 9V99.
+       01 LetterGrade   PIC X(1).
+       01 PassFail      PIC X(4).
+       01 HonorRoll     PIC X(1).
+
+      *> Minimum average to pass (Grade C or better), the lower bound
+      *> of the D band, and the average at or above which a student
+      *> makes the honor roll.
+       01 PassingThreshold   PIC 9(3) VALUE 40.
+       01 DBandThreshold     PIC 9(3) VALUE 30.
+       01 HonorRollThreshold PIC 9(3) VALUE 90.
+
+      *> Minimum average for the top two letter grades, read from the
+      *> central parameter file at start of run so a change to the
+      *> grading scale is a data update there instead of a recompile.
+       01 GradeAThreshold PIC 9(3) VALUE 75.
+       01 GradeBThreshold PIC 9(3) VALUE 50.
+
+       01 RunMode PIC X.
+           88 BatchMode     VALUE "B".
+           88 RankingReport VALUE "R".
+
+       01 WS-Eof-Flag PIC X VALUE "N".
+           88 EndOfTxnFile    VALUE "Y".
+           88 EndOfRankedFile VALUE "Y".
+
+       01 WS-Parm-Eof-Flag PIC X VALUE "N".
+           88 EndOfCentralParmFile VALUE "Y".
+
+       01 GradeFileStatus PIC XX.
+           88 GradeFileNotFound VALUE "35".
+
+      *> Set when the OPEN OUTPUT fallback below comes back with
+      *> anything other than a clean file status - a missing output
+      *> directory fails this way with no abend, so this catches it
+      *> instead of silently discarding every WRITE for the rest of
+      *> the run.
+       01 WS-Fatal-Flag PIC X VALUE "N".
+           88 FatalFileError VALUE "Y".
+
+       01 RankCounter PIC 9(3) VALUE 0.
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter student marks: "
-           ACCEPT Marks
+       MainLine.
+           MOVE "N" TO OperatorSignOnValid
+           PERFORM SignOnOperator UNTIL OperatorSignOnOk.
+
+           PERFORM LoadCentralParms.
+
+           DISPLAY "Run mode - (I)nteractive, (B)atch or ".
+           DISPLAY "class (R)anking report: ".
+           ACCEPT RunMode.
+
+           EVALUATE TRUE
+               WHEN BatchMode
+                   PERFORM ProcessBatch
+               WHEN RankingReport
+                   PERFORM GenerateRankingReport
+               WHEN OTHER
+                   PERFORM ProcessInteractive
+           END-EVALUATE.
+
+           PERFORM WriteAuditLog.
+
+           IF FatalFileError
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+       ProcessInteractive.
+           DISPLAY "Enter student ID: "
+           ACCEPT StudentId
+
+           DISPLAY "Enter marks for subject 1: "
+           ACCEPT Subject1Marks
+           DISPLAY "Enter marks for subject 2: "
+           ACCEPT Subject2Marks
+           DISPLAY "Enter marks for subject 3: "
+           ACCEPT Subject3Marks
+           DISPLAY "Enter marks for subject 4: "
+           ACCEPT Subject4Marks
+           DISPLAY "Enter marks for subject 5: "
+           ACCEPT Subject5Marks
+
+           PERFORM CalcGpa
+           PERFORM AssignGrade
+           PERFORM AssignPassFail
 
-           IF Marks >= 75
-               DISPLAY "Grade A"
+           DISPLAY "Grade " LetterGrade
+
+           PERFORM WriteGradeRecord.
+
+       ProcessBatch.
+           OPEN INPUT GradeTxnFile
+
+           PERFORM ReadTxnRecord.
+           PERFORM UNTIL EndOfTxnFile
+               MOVE TxnStudentId TO StudentId
+               MOVE TxnSubject1  TO Subject1Marks
+               MOVE TxnSubject2  TO Subject2Marks
+               MOVE TxnSubject3  TO Subject3Marks
+               MOVE TxnSubject4  TO Subject4Marks
+               MOVE TxnSubject5  TO Subject5Marks
+
+               PERFORM CalcGpa
+               PERFORM AssignGrade
+               PERFORM AssignPassFail
+               PERFORM WriteGradeRecord
+               PERFORM ReadTxnRecord
+           END-PERFORM.
+
+           CLOSE GradeTxnFile.
+
+       ReadTxnRecord.
+           READ GradeTxnFile
+               AT END SET EndOfTxnFile TO TRUE
+           END-READ.
+
+      *> Grade point average on a 4.0 scale, derived from the average
+      *> of all five subjects.
+       CalcGpa.
+           COMPUTE TotalMarks = Subject1Marks + Subject2Marks +
+               Subject3Marks + Subject4Marks + Subject5Marks
+           COMPUTE AverageMarks = TotalMarks / 5
+           COMPUTE Gpa = AverageMarks * 4 / 100.
+
+      *> Below the old 50-point "Grade C" cutoff, marks are now split
+      *> further into D and F bands instead of being lumped together.
+       AssignGrade.
+           IF AverageMarks >= GradeAThreshold
+               MOVE "A" TO LetterGrade
            ELSE
-               IF Marks >= 50
-                   DISPLAY "Grade B"
+               IF AverageMarks >= GradeBThreshold
+                   MOVE "B" TO LetterGrade
                ELSE
-                   DISPLAY "Grade C"
+                   IF AverageMarks >= PassingThreshold
+                       MOVE "C" TO LetterGrade
+                   ELSE
+                       IF AverageMarks >= DBandThreshold
+                           MOVE "D" TO LetterGrade
+                       ELSE
+                           MOVE "F" TO LetterGrade
+                       END-IF
+                   END-IF
                END-IF
+           END-IF.
+
+      *> Pass/Fail is a coarser view than the letter grade, and the
+      *> Honor Roll flag calls out the top band of students.
+       AssignPassFail.
+           IF AverageMarks >= PassingThreshold
+               MOVE "PASS" TO PassFail
+           ELSE
+               MOVE "FAIL" TO PassFail
            END-IF
 
-           STOP RUN.
+           IF AverageMarks >= HonorRollThreshold
+               MOVE "Y" TO HonorRoll
+           ELSE
+               MOVE "N" TO HonorRoll
+           END-IF.
+
+       WriteGradeRecord.
+           MOVE StudentId    TO GrStudentId
+           MOVE Subject1Marks TO GrSubject1
+           MOVE Subject2Marks TO GrSubject2
+           MOVE Subject3Marks TO GrSubject3
+           MOVE Subject4Marks TO GrSubject4
+           MOVE Subject5Marks TO GrSubject5
+           MOVE TotalMarks    TO GrTotalMarks
+           MOVE AverageMarks  TO GrAverageMarks
+           MOVE Gpa           TO GrGpa
+           MOVE LetterGrade   TO GrLetterGrade
+           MOVE PassFail      TO GrPassFail
+           MOVE HonorRoll     TO GrHonorRoll
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RunStampDate OF
+               GradeRecord
+           MOVE FUNCTION CURRENT-DATE(9:6) TO RunStampTime OF
+               GradeRecord
+
+           IF NOT FatalFileError
+               OPEN EXTEND GradeFile
+               IF GradeFileNotFound
+                   OPEN OUTPUT GradeFile
+                   IF GradeFileStatus NOT = "00"
+                       DISPLAY "Unable to open GradeFile - file "
+                           "status " GradeFileStatus
+                       SET FatalFileError TO TRUE
+                   END-IF
+               END-IF
+               IF NOT FatalFileError
+                   WRITE GradeRecord
+               END-IF
+               CLOSE GradeFile
+           END-IF.
+
+      *> Ranks the accumulated class roster descending by total marks,
+      *> so one student's standing can be seen against the rest of
+      *> the class instead of only in isolation.
+       GenerateRankingReport.
+           SORT RankSortFile ON DESCENDING KEY SrtTotalMarks
+               USING GradeFile
+               GIVING RankedFile
+
+           MOVE "N" TO WS-Eof-Flag
+           MOVE 0   TO RankCounter
+
+           OPEN INPUT RankedFile
+           OPEN OUTPUT GradeRankFile
+
+           PERFORM WriteReportHeader
+
+           PERFORM ReadRankedRecord.
+           PERFORM UNTIL EndOfRankedFile
+               ADD 1 TO RankCounter
+               MOVE SPACES         TO GradeRankRecord
+               MOVE RankCounter    TO RankPosition
+               MOVE RkdStudentId   TO RankStudentId
+               MOVE RkdTotalMarks  TO RankTotalMarks
+               MOVE RkdGpa         TO RankGpa
+               MOVE RkdLetterGrade TO RankLetterGrade
+               MOVE RkdHonorRoll   TO RankHonorRoll
+               MOVE FUNCTION CURRENT-DATE(1:8) TO RunStampDate OF
+                   GradeRankRecord
+               MOVE FUNCTION CURRENT-DATE(9:6) TO RunStampTime OF
+                   GradeRankRecord
+               WRITE GradeRankRecord
+               DISPLAY RankPosition " " RankStudentId " "
+                   RankTotalMarks " " RankGpa " " RankLetterGrade
+                   " " RankHonorRoll
+               PERFORM ReadRankedRecord
+           END-PERFORM.
+
+           CLOSE RankedFile
+           CLOSE GradeRankFile.
+
+       ReadRankedRecord.
+           READ RankedFile
+               AT END SET EndOfRankedFile TO TRUE
+           END-READ.
+
+      *> Writes the standard report header as the first line of the
+      *> class ranking report.
+       WriteReportHeader.
+           MOVE "CLASS RANKING REPORT" TO RptReportTitle
+           MOVE 1 TO RptPageNumber
+           CALL "ReportHeader" USING RptReportTitle, RptPageNumber,
+               RptHeaderLine
+           MOVE RptHeaderLine TO RankHeaderText
+           WRITE GradeRankHeaderRecord.
+
+      *> Reads the central parameter file once at start of run,
+      *> picking out the rows this program cares about by name and
+      *> leaving every other threshold at its compiled-in default.
+       LoadCentralParms.
+           OPEN INPUT CentralParmFile
+           PERFORM ReadCentralParmRecord
+           PERFORM UNTIL EndOfCentralParmFile
+               EVALUATE CentralParmName
+                   WHEN "GRADE-A-THRESHOLD"
+                       MOVE CentralParmValue TO GradeAThreshold
+                   WHEN "GRADE-B-THRESHOLD"
+                       MOVE CentralParmValue TO GradeBThreshold
+               END-EVALUATE
+               PERFORM ReadCentralParmRecord
+           END-PERFORM
+           CLOSE CentralParmFile.
+
+       ReadCentralParmRecord.
+           READ CentralParmFile
+               AT END SET EndOfCentralParmFile TO TRUE
+           END-READ.
+
+      *> Re-prompts until the operator signs on with a recognized ID
+      *> and password, before any processing begins.
+       SignOnOperator.
+           DISPLAY "Operator ID: "
+           ACCEPT OperatorId
+           DISPLAY "Password: "
+           ACCEPT OperatorPassword
+           CALL "OperatorSignOn" USING OperatorId, OperatorPassword,
+               OperatorSignOnValid
+           IF NOT OperatorSignOnOk
+               DISPLAY "Sign-on rejected - try again."
+           END-IF.
+
+      *> Appends a run-level entry to the central audit trail with
+      *> the last student this run worked with.
+       WriteAuditLog.
+           MOVE "GradeCheck" TO AuditProgramId
+           MOVE SPACES TO AuditKeyInputs
+           STRING "StudentId=" StudentId
+               DELIMITED BY SIZE INTO AuditKeyInputs
+           MOVE SPACES TO AuditKeyOutputs
+           STRING "TotalMarks=" TotalMarks " Grade=" LetterGrade
+               DELIMITED BY SIZE INTO AuditKeyOutputs
+           MOVE OperatorId TO AuditOperatorId
+           CALL "AuditLog" USING AuditProgramId, AuditKeyInputs,
+               AuditKeyOutputs, AuditOperatorId.
