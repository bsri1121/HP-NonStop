@@ -1,22 +1,211 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IfElseExample.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IfElseTxnFile ASSIGN TO "Data/Ifelse/IETXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT IfElseOutFile ASSIGN TO "Data/Ifelse/IEOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT IfElseSummaryFile ASSIGN TO
+               "Data/Ifelse/IESUMMARY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  IfElseTxnFile.
+       01  IfElseTxnRecord.
+           05 TxnNum PIC S9(3) SIGN LEADING SEPARATE.
+
+       FD  IfElseOutFile.
+       01  IfElseOutRecord.
+           05 OutNum            PIC S9(3) SIGN LEADING SEPARATE.
+           05 OutClassification PIC X(20).
+           COPY RUNSTAMP.
+
+       FD  IfElseSummaryFile.
+       01  IfElseSummaryRecord.
+           05 SummaryPositiveCount   PIC 9(5).
+           05 SummaryPositiveTotal   PIC 9(7).
+           05 SummaryPositivePercent PIC 9(3)V99.
+           05 SummaryNegativeCount   PIC 9(5).
+           05 SummaryNegativeTotal   PIC 9(7).
+           05 SummaryNegativePercent PIC 9(3)V99.
+           05 SummaryZeroCount       PIC 9(5).
+           05 SummaryZeroPercent     PIC 9(3)V99.
+           COPY RUNSTAMP.
+
        WORKING-STORAGE SECTION.
-       01 Num PIC S9(3).
+           COPY AUDITREC.
+           COPY OPERATOR.
+       01 Num PIC S9(3) SIGN LEADING SEPARATE.
+       01 ClassText PIC X(20).
+
+      *> Band threshold separating a "small" magnitude from a "large"
+      *> one, on either side of zero.
+       01 BandThreshold PIC 9(3) VALUE 100.
+
+      *> Running accumulation of positive and negative numbers seen
+      *> across a batch run, written to the summary file at the end.
+       01 PositiveCount PIC 9(5) VALUE 0.
+       01 PositiveTotal PIC 9(7) VALUE 0.
+       01 NegativeCount PIC 9(5) VALUE 0.
+       01 NegativeTotal PIC 9(7) VALUE 0.
+       01 ZeroCount     PIC 9(5) VALUE 0.
+       01 TotalCount    PIC 9(5) VALUE 0.
+
+       01 PositivePercent PIC 9(3)V99 VALUE 0.
+       01 NegativePercent PIC 9(3)V99 VALUE 0.
+       01 ZeroPercent     PIC 9(3)V99 VALUE 0.
+
+       01 RunMode PIC X.
+           88 BatchMode VALUE "B".
+
+       01 WS-Eof-Flag PIC X VALUE "N".
+           88 EndOfTxnFile VALUE "Y".
 
        PROCEDURE DIVISION.
+       MainLine.
+           MOVE "N" TO OperatorSignOnValid
+           PERFORM SignOnOperator UNTIL OperatorSignOnOk.
+
+           DISPLAY "Run mode - (I)nteractive or (B)atch: ".
+           ACCEPT RunMode.
+
+           IF BatchMode
+               PERFORM ProcessBatch
+           ELSE
+               PERFORM ProcessInteractive
+           END-IF.
+
+           PERFORM WriteAuditLog.
+
+           MOVE 0 TO RETURN-CODE.
+
+           GOBACK.
+
+       ProcessInteractive.
            DISPLAY "Enter a number: "
            ACCEPT Num
 
-           IF Num > 0
-               DISPLAY "The number is Positive."
-           ELSE
-               IF Num < 0
-                   DISPLAY "The number is Negative."
-               ELSE
-                   DISPLAY "The number is Zero."
-               END-IF
-           END-IF
-
-           STOP RUN.
+           PERFORM ClassifyNumber
+
+           DISPLAY "The number is " ClassText.
+
+       ProcessBatch.
+           OPEN INPUT IfElseTxnFile
+           OPEN OUTPUT IfElseOutFile
+           OPEN OUTPUT IfElseSummaryFile
+
+           PERFORM ReadTxnRecord.
+           PERFORM UNTIL EndOfTxnFile
+               MOVE TxnNum TO Num
+               PERFORM ClassifyNumber
+               PERFORM AccumulateTotals
+               PERFORM WriteOutRecord
+               PERFORM ReadTxnRecord
+           END-PERFORM.
+
+           PERFORM WriteSummaryRecord.
+
+           CLOSE IfElseTxnFile
+           CLOSE IfElseOutFile
+           CLOSE IfElseSummaryFile.
+
+       ReadTxnRecord.
+           READ IfElseTxnFile
+               AT END SET EndOfTxnFile TO TRUE
+           END-READ.
+
+       ClassifyNumber.
+           EVALUATE TRUE
+               WHEN Num = 0
+                   MOVE "Zero" TO ClassText
+               WHEN Num > BandThreshold
+                   MOVE "Large Positive" TO ClassText
+               WHEN Num > 0
+                   MOVE "Small Positive" TO ClassText
+               WHEN Num < (0 - BandThreshold)
+                   MOVE "Large Negative" TO ClassText
+               WHEN OTHER
+                   MOVE "Small Negative" TO ClassText
+           END-EVALUATE.
+
+       WriteOutRecord.
+           MOVE Num      TO OutNum
+           MOVE ClassText TO OutClassification
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RunStampDate OF
+               IfElseOutRecord
+           MOVE FUNCTION CURRENT-DATE(9:6) TO RunStampTime OF
+               IfElseOutRecord
+           WRITE IfElseOutRecord.
+
+      *> Keeps a running positive/negative tally across the batch run,
+      *> reusing the classification already worked out for this entry.
+       AccumulateTotals.
+           ADD 1 TO TotalCount
+           EVALUATE TRUE
+               WHEN Num = 0
+                   ADD 1 TO ZeroCount
+               WHEN Num > 0
+                   ADD 1   TO PositiveCount
+                   ADD Num TO PositiveTotal
+               WHEN OTHER
+                   ADD 1          TO NegativeCount
+                   SUBTRACT Num FROM NegativeTotal
+           END-EVALUATE.
+
+      *> Each category's share of all records processed, computed
+      *> once at the end of the run against the final TotalCount.
+       CalcPercentages.
+           IF TotalCount > 0
+               COMPUTE PositivePercent ROUNDED =
+                   PositiveCount * 100 / TotalCount
+               COMPUTE NegativePercent ROUNDED =
+                   NegativeCount * 100 / TotalCount
+               COMPUTE ZeroPercent ROUNDED =
+                   ZeroCount * 100 / TotalCount
+           END-IF.
+
+       WriteSummaryRecord.
+           PERFORM CalcPercentages
+
+           MOVE PositiveCount   TO SummaryPositiveCount
+           MOVE PositiveTotal   TO SummaryPositiveTotal
+           MOVE PositivePercent TO SummaryPositivePercent
+           MOVE NegativeCount   TO SummaryNegativeCount
+           MOVE NegativeTotal   TO SummaryNegativeTotal
+           MOVE NegativePercent TO SummaryNegativePercent
+           MOVE ZeroCount       TO SummaryZeroCount
+           MOVE ZeroPercent     TO SummaryZeroPercent
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RunStampDate OF
+               IfElseSummaryRecord
+           MOVE FUNCTION CURRENT-DATE(9:6) TO RunStampTime OF
+               IfElseSummaryRecord
+           WRITE IfElseSummaryRecord.
+
+      *> Re-prompts until the operator signs on with a recognized ID
+      *> and password, before any processing begins.
+       SignOnOperator.
+           DISPLAY "Operator ID: "
+           ACCEPT OperatorId
+           DISPLAY "Password: "
+           ACCEPT OperatorPassword
+           CALL "OperatorSignOn" USING OperatorId, OperatorPassword,
+               OperatorSignOnValid
+           IF NOT OperatorSignOnOk
+               DISPLAY "Sign-on rejected - try again."
+           END-IF.
+
+      *> Appends a run-level entry to the central audit trail with
+      *> the last number this run classified.
+       WriteAuditLog.
+           MOVE "IfElseExample" TO AuditProgramId
+           MOVE SPACES TO AuditKeyInputs
+           STRING "Num=" Num
+               DELIMITED BY SIZE INTO AuditKeyInputs
+           MOVE ClassText TO AuditKeyOutputs
+           MOVE OperatorId TO AuditOperatorId
+           CALL "AuditLog" USING AuditProgramId, AuditKeyInputs,
+               AuditKeyOutputs, AuditOperatorId.
